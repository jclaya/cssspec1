@@ -0,0 +1,433 @@
+000010*****************************************************************
+000020*                                                               *
+000030*    PROGRAM      AUDITSUM                                    *
+000040*    FUNCTION     SUMMARIZE THE COMPARISON AUDIT TRAIL         *
+000050*                 (AUDFILE) BY RUN DATE - HOW MANY SETS WERE   *
+000060*                 PROCESSED, HOW OFTEN EACH FEED WON, HOW MANY *
+000070*                 TIED, FAILED NUMERIC VALIDATION, OR FELL     *
+000080*                 OUTSIDE THE RANGE CHECK - PLUS A PERIOD      *
+000090*                 GRAND TOTAL COVERING THE WHOLE FILE.         *
+000100*                                                               *
+000110*****************************************************************
+000120 IDENTIFICATION DIVISION.
+000130 PROGRAM-ID. AUDITSUM.
+000140 AUTHOR. R T MEEKS.
+000150 INSTALLATION. RECONCILIATION SYSTEMS UNIT.
+000160 DATE-WRITTEN. 01/10/2000.
+000170 DATE-COMPILED.
+000180*****************************************************************
+000190*    MODIFICATION HISTORY                                      *
+000200*    DATE        INIT   DESCRIPTION                            *
+000210*    01/10/2000  RTM    ORIGINAL VERSION.  READS THE AUDFILE   *
+000220*                       AUDIT TRAIL WRITTEN BY CONDITIONALS    *
+000230*                       AND PRINTS A CONTROL-BROKEN SUMMARY -  *
+000240*                       ONE LINE PER RUN DATE SHOWING SETS     *
+000250*                       PROCESSED, WINNER COUNTS BY FIELD,     *
+000260*                       TIES, REJECTS, NUMERIC FAILURES AND    *
+000270*                       RANGE FAILURES - FOLLOWED BY A GRAND   *
+000280*                       TOTAL LINE FOR THE WHOLE AUDIT PERIOD  *
+000290*                       COVERED BY THE FILE (A DAY FOR A DAILY *
+000300*                       RUN OF AUDITSUM, A WEEK FOR A WEEKLY   *
+000310*                       RUN, DEPENDING ON HOW OFTEN AUDFILE IS *
+000320*                       ROTATED BY THE SCHEDULER).              *
+000325*    08/09/2026  RTM    AUDFILE IS APPENDED IN RUN ORDER, NOT   *
+000326*                       SORTED BY DATE, SO A SAME-DAY RERUN CAN *
+000327*                       LAND AFTER A LATER DATE'S RECORDS.  THE *
+000328*                       PER-DATE TOTALS ARE NOW ACCUMULATED IN  *
+000329*                       A TABLE KEYED BY RUN DATE INSTEAD OF A  *
+000330*                       SEQUENTIAL CONTROL BREAK, SO ALL OF A   *
+000331*                       DATE'S RECORDS ROLL INTO ONE LINE NO    *
+000332*                       MATTER WHERE THEY FALL IN THE FILE.     *
+000333*    08/09/2026  RTM    OPEN STATUSES FOR AUDFILE AND SUMRPT    *
+000334*                       ARE NOW CHECKED; THE JOB ABENDS WITH A  *
+000335*                       DISPLAY MESSAGE IF EITHER FILE FAILS TO *
+000336*                       OPEN INSTEAD OF CONTINUING.              *
+000337*****************************************************************
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. IBM-370.
+000370 OBJECT-COMPUTER. IBM-370.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT AUDFILE ASSIGN TO "AUDFILE"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WS-AUD-STATUS.
+000430     SELECT SUMRPT ASSIGN TO "SUMRPT"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WS-SUM-STATUS.
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  AUDFILE
+000490     LABEL RECORDS ARE STANDARD.
+000500 COPY AUDREC.
+000510 FD  SUMRPT
+000520     LABEL RECORDS ARE STANDARD.
+000530 01  SUM-RECORD                     PIC X(132).
+000540 WORKING-STORAGE SECTION.
+000550*----------------------------------------------------------------*
+000560*    FILE STATUS FIELDS                                          *
+000570*----------------------------------------------------------------*
+000580 77  WS-AUD-STATUS                  PIC X(02) VALUE SPACES.
+000590 77  WS-SUM-STATUS                  PIC X(02) VALUE SPACES.
+000600*----------------------------------------------------------------*
+000610*    SWITCHES                                                    *
+000620*----------------------------------------------------------------*
+000630 77  WS-EOF-SWITCH                  PIC X(01) VALUE "N".
+000640     88  WS-END-OF-FILE                        VALUE "Y".
+000670*----------------------------------------------------------------*
+000680*    RUN IDENTIFICATION                                          *
+000690*----------------------------------------------------------------*
+000700 77  WS-CURRENT-DATE                PIC 9(08) VALUE ZERO.
+000710 77  WS-CURRENT-TIME                PIC 9(08) VALUE ZERO.
+000720*----------------------------------------------------------------*
+000725*    PER-DATE SUBSCRIPTS AND TABLE LIMIT                         *
+000726*----------------------------------------------------------------*
+000727 77  WS-DATE-TABLE-MAX              PIC 9(04) COMP VALUE 0400.
+000728 77  WS-DATE-COUNT                  PIC 9(04) COMP VALUE ZERO.
+000729 77  WS-FOUND-IDX                   PIC 9(04) COMP VALUE ZERO.
+000730 77  WS-SEARCH-IDX                  PIC 9(04) COMP VALUE ZERO.
+000731 77  WS-PRINT-IDX                   PIC 9(04) COMP VALUE ZERO.
+000732 77  WS-SORT-I                      PIC 9(04) COMP VALUE ZERO.
+000733 77  WS-SORT-J                      PIC 9(04) COMP VALUE ZERO.
+000734 77  WS-MIN-IDX                     PIC 9(04) COMP VALUE ZERO.
+000740*----------------------------------------------------------------*
+000750*    PER-DATE ACCUMULATOR TABLE - ONE ENTRY PER DISTINCT RUN     *
+000755*    DATE FOUND ON AUDFILE.  AUDFILE IS APPENDED IN RUN ORDER,   *
+000756*    NOT SORTED BY DATE, SO EACH RECORD IS MATCHED TO ITS DATE'S *
+000757*    ENTRY (OR GIVEN A NEW ONE) RATHER THAN ASSUMING THE DATES   *
+000758*    ARE CONTIGUOUS.                                             *
+000760*----------------------------------------------------------------*
+000770 01  WS-DATE-TABLE.
+000780     05  WS-DATE-ENTRY OCCURS 400 TIMES.
+000790         10  WS-TBL-DATE            PIC 9(08).
+000800         10  WS-TBL-COUNT           PIC 9(08) COMP.
+000810         10  WS-TBL-WIN1            PIC 9(08) COMP.
+000820         10  WS-TBL-WIN2            PIC 9(08) COMP.
+000830         10  WS-TBL-WIN3            PIC 9(08) COMP.
+000840         10  WS-TBL-TIE             PIC 9(08) COMP.
+000850         10  WS-TBL-REJECT          PIC 9(08) COMP.
+000855         10  WS-TBL-NUMERIC-FAIL    PIC 9(08) COMP.
+000856         10  WS-TBL-RANGE-FAIL      PIC 9(08) COMP.
+000857 01  WS-SWAP-DATE-ENTRY.
+000858     05  WS-SWAP-TBL-DATE           PIC 9(08).
+000859     05  WS-SWAP-TBL-COUNT          PIC 9(08) COMP.
+000860     05  WS-SWAP-TBL-WIN1           PIC 9(08) COMP.
+000861     05  WS-SWAP-TBL-WIN2           PIC 9(08) COMP.
+000862     05  WS-SWAP-TBL-WIN3           PIC 9(08) COMP.
+000863     05  WS-SWAP-TBL-TIE            PIC 9(08) COMP.
+000864     05  WS-SWAP-TBL-REJECT         PIC 9(08) COMP.
+000865     05  WS-SWAP-TBL-NUMERIC-FAIL   PIC 9(08) COMP.
+000866     05  WS-SWAP-TBL-RANGE-FAIL     PIC 9(08) COMP.
+000870*----------------------------------------------------------------*
+000880*    PERIOD (GRAND) ACCUMULATORS                                 *
+000890*----------------------------------------------------------------*
+000900 77  WS-GRD-COUNT                   PIC 9(08) COMP VALUE ZERO.
+000910 77  WS-GRD-WIN1                    PIC 9(08) COMP VALUE ZERO.
+000920 77  WS-GRD-WIN2                    PIC 9(08) COMP VALUE ZERO.
+000930 77  WS-GRD-WIN3                    PIC 9(08) COMP VALUE ZERO.
+000940 77  WS-GRD-TIE                     PIC 9(08) COMP VALUE ZERO.
+000950 77  WS-GRD-REJECT                  PIC 9(08) COMP VALUE ZERO.
+000960 77  WS-GRD-NUMERIC-FAIL            PIC 9(08) COMP VALUE ZERO.
+000970 77  WS-GRD-RANGE-FAIL              PIC 9(08) COMP VALUE ZERO.
+000980 77  WS-GRD-DATE-COUNT              PIC 9(08) COMP VALUE ZERO.
+000990*----------------------------------------------------------------*
+001000*    REPORT LINE LAYOUTS                                         *
+001010*----------------------------------------------------------------*
+001020 01  WS-REPORT-HEADING-1.
+001030     05  FILLER                     PIC X(01) VALUE SPACE.
+001040     05  FILLER                     PIC X(40)
+001050             VALUE "COMPARISON AUDIT TRAIL SUMMARY REPORT".
+001060     05  FILLER                     PIC X(10) VALUE SPACES.
+001070     05  FILLER                     PIC X(11) VALUE "RUN DATE : ".
+001080     05  WS-HDG-DATE                PIC 9(08).
+001090 01  WS-REPORT-HEADING-2.
+001100     05  FILLER                     PIC X(01) VALUE SPACE.
+001110     05  FILLER                     PIC X(11) VALUE "PROGRAM : ".
+001120     05  FILLER                PIC X(15) VALUE "AUDITSUM".
+001130     05  FILLER                     PIC X(11) VALUE "RUN TIME : ".
+001140     05  WS-HDG-TIME                PIC 9(08).
+001150 01  WS-REPORT-COLUMN-HDGS.
+001160     05  FILLER                     PIC X(10) VALUE "RUN DATE  ".
+001170     05  FILLER                     PIC X(02) VALUE SPACES.
+001180     05  FILLER                     PIC X(06) VALUE "SETS  ".
+001190     05  FILLER                     PIC X(02) VALUE SPACES.
+001200     05  FILLER                     PIC X(06) VALUE "WIN-1 ".
+001210     05  FILLER                     PIC X(01) VALUE SPACES.
+001220     05  FILLER                     PIC X(06) VALUE "WIN-2 ".
+001230     05  FILLER                     PIC X(01) VALUE SPACES.
+001240     05  FILLER                     PIC X(06) VALUE "WIN-3 ".
+001250     05  FILLER                     PIC X(01) VALUE SPACES.
+001260     05  FILLER                     PIC X(06) VALUE "TIES  ".
+001270     05  FILLER                     PIC X(01) VALUE SPACES.
+001280     05  FILLER                     PIC X(06) VALUE "REJ   ".
+001290     05  FILLER                     PIC X(01) VALUE SPACES.
+001300     05  FILLER                     PIC X(06) VALUE "NUMERR".
+001310     05  FILLER                     PIC X(01) VALUE SPACES.
+001320     05  FILLER                     PIC X(06) VALUE "RNGERR".
+001330 01  WS-DETAIL-LINE.
+001340     05  WS-DTL-DATE                PIC 9(08).
+001350     05  FILLER                     PIC X(02) VALUE SPACES.
+001360     05  WS-DTL-SETS                PIC ZZZZZ9.
+001370     05  FILLER                     PIC X(02) VALUE SPACES.
+001380     05  WS-DTL-WIN1                PIC ZZZZZ9.
+001390     05  FILLER                     PIC X(01) VALUE SPACES.
+001400     05  WS-DTL-WIN2                PIC ZZZZZ9.
+001410     05  FILLER                     PIC X(01) VALUE SPACES.
+001420     05  WS-DTL-WIN3                PIC ZZZZZ9.
+001430     05  FILLER                     PIC X(01) VALUE SPACES.
+001440     05  WS-DTL-TIES                PIC ZZZZZ9.
+001450     05  FILLER                     PIC X(01) VALUE SPACES.
+001460     05  WS-DTL-REJ                 PIC ZZZZZ9.
+001470     05  FILLER                     PIC X(01) VALUE SPACES.
+001480     05  WS-DTL-NUMERR              PIC ZZZZZ9.
+001490     05  FILLER                     PIC X(01) VALUE SPACES.
+001500     05  WS-DTL-RNGERR              PIC ZZZZZ9.
+001510 01  WS-GRAND-HEADING.
+001520     05  FILLER                     PIC X(01) VALUE SPACE.
+001530     05  FILLER                     PIC X(30)
+001540             VALUE "PERIOD GRAND TOTALS - ".
+001550     05  WS-GRD-HDG-DAYS            PIC ZZZZZ9.
+001560     05  FILLER                     PIC X(12) VALUE " DATE(S)".
+001570 01  WS-FOOTER-LINE.
+001580     05  FILLER                     PIC X(10) VALUE "TOTAL     ".
+001590     05  FILLER                     PIC X(02) VALUE SPACES.
+001600     05  WS-FTR-SETS                PIC ZZZZZ9.
+001610     05  FILLER                     PIC X(02) VALUE SPACES.
+001620     05  WS-FTR-WIN1                PIC ZZZZZ9.
+001630     05  FILLER                     PIC X(01) VALUE SPACES.
+001640     05  WS-FTR-WIN2                PIC ZZZZZ9.
+001650     05  FILLER                     PIC X(01) VALUE SPACES.
+001660     05  WS-FTR-WIN3                PIC ZZZZZ9.
+001670     05  FILLER                     PIC X(01) VALUE SPACES.
+001680     05  WS-FTR-TIES                PIC ZZZZZ9.
+001690     05  FILLER                     PIC X(01) VALUE SPACES.
+001700     05  WS-FTR-REJ                 PIC ZZZZZ9.
+001710     05  FILLER                     PIC X(01) VALUE SPACES.
+001720     05  WS-FTR-NUMERR              PIC ZZZZZ9.
+001730     05  FILLER                     PIC X(01) VALUE SPACES.
+001740     05  WS-FTR-RNGERR              PIC ZZZZZ9.
+001750 PROCEDURE DIVISION.
+001760*----------------------------------------------------------------*
+001770*    0000-MAINLINE-RTN                                           *
+001780*----------------------------------------------------------------*
+001790 0000-MAINLINE-RTN.
+001800     PERFORM 1000-INITIALIZE-RTN THRU 1000-EXIT.
+001810     PERFORM 2000-PROCESS-RTN THRU 2000-EXIT
+001820         UNTIL WS-END-OF-FILE.
+001830     PERFORM 8000-TERMINATE-RTN THRU 8000-EXIT.
+001840     STOP RUN.
+001850 0000-EXIT.
+001860     EXIT.
+001870*----------------------------------------------------------------*
+001880*    1000-INITIALIZE-RTN                                         *
+001890*----------------------------------------------------------------*
+001900 1000-INITIALIZE-RTN.
+001910     DISPLAY "AUDITSUM - AUDIT TRAIL SUMMARY RUN STARTING".
+001920     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001930     ACCEPT WS-CURRENT-TIME FROM TIME.
+001940     OPEN INPUT AUDFILE.
+001942     IF WS-AUD-STATUS NOT = "00"
+001944         DISPLAY "AUDITSUM - UNABLE TO OPEN AUDFILE - "
+001946             "STATUS " WS-AUD-STATUS
+001948         STOP RUN
+001949     END-IF.
+001950     OPEN OUTPUT SUMRPT.
+001952     IF WS-SUM-STATUS NOT = "00"
+001954         DISPLAY "AUDITSUM - UNABLE TO OPEN SUMRPT - "
+001956             "STATUS " WS-SUM-STATUS
+001958         STOP RUN
+001959     END-IF.
+001960     PERFORM 1400-WRITE-REPORT-HEADINGS-RTN THRU 1400-EXIT.
+001970 1000-EXIT.
+001980     EXIT.
+001990 1400-WRITE-REPORT-HEADINGS-RTN.
+002000     MOVE WS-CURRENT-DATE TO WS-HDG-DATE.
+002010     MOVE WS-CURRENT-TIME TO WS-HDG-TIME.
+002020     WRITE SUM-RECORD FROM WS-REPORT-HEADING-1.
+002030     WRITE SUM-RECORD FROM WS-REPORT-HEADING-2.
+002040     MOVE SPACES TO SUM-RECORD.
+002050     WRITE SUM-RECORD.
+002060     WRITE SUM-RECORD FROM WS-REPORT-COLUMN-HDGS.
+002070 1400-EXIT.
+002080     EXIT.
+002090*----------------------------------------------------------------*
+002100*    2000-PROCESS-RTN - ONE PASS PER AUDIT RECORD                *
+002110*----------------------------------------------------------------*
+002120 2000-PROCESS-RTN.
+002130     PERFORM 2100-READ-AUDIT-RTN THRU 2100-EXIT.
+002140     IF NOT WS-END-OF-FILE
+002150         PERFORM 2200-FIND-OR-ADD-DATE-RTN THRU 2200-EXIT
+002160         PERFORM 2300-ACCUMULATE-RTN THRU 2300-EXIT
+002170     END-IF.
+002180 2000-EXIT.
+002190     EXIT.
+002200 2100-READ-AUDIT-RTN.
+002210     READ AUDFILE
+002220         AT END
+002230             MOVE "Y" TO WS-EOF-SWITCH
+002240     END-READ.
+002250 2100-EXIT.
+002260     EXIT.
+002270*----------------------------------------------------------------*
+002280*    2200-FIND-OR-ADD-DATE-RTN - MATCH AUD-RUN-DATE TO ITS       *
+002282*    TABLE ENTRY.  AUDFILE IS APPENDED IN RUN ORDER, NOT SORTED  *
+002284*    BY DATE, SO A DATE SEEN EARLIER IN THE FILE MUST STILL BE   *
+002286*    FOUND AND REUSED IF IT REAPPEARS LATER (A SAME-DAY RERUN).  *
+002290*----------------------------------------------------------------*
+002300 2200-FIND-OR-ADD-DATE-RTN.
+002302     MOVE ZERO TO WS-FOUND-IDX.
+002304     PERFORM 2210-SEARCH-DATE-RTN THRU 2210-EXIT
+002306         VARYING WS-SEARCH-IDX FROM 1 BY 1
+002308         UNTIL WS-SEARCH-IDX > WS-DATE-COUNT.
+002310     IF WS-FOUND-IDX = ZERO
+002312         PERFORM 2220-ADD-DATE-ENTRY-RTN THRU 2220-EXIT
+002314     END-IF.
+002410 2200-EXIT.
+002420     EXIT.
+002422 2210-SEARCH-DATE-RTN.
+002424     IF WS-FOUND-IDX = ZERO
+002426             AND WS-TBL-DATE(WS-SEARCH-IDX) = AUD-RUN-DATE
+002428         MOVE WS-SEARCH-IDX TO WS-FOUND-IDX
+002430     END-IF.
+002432 2210-EXIT.
+002434     EXIT.
+002436 2220-ADD-DATE-ENTRY-RTN.
+002438     IF WS-DATE-COUNT >= WS-DATE-TABLE-MAX
+002440         DISPLAY "AUDITSUM - DATE TABLE FULL - MORE THAN "
+002442             WS-DATE-TABLE-MAX " DISTINCT RUN DATES ON AUDFILE"
+002444         PERFORM 8000-TERMINATE-RTN THRU 8000-EXIT
+002446         STOP RUN
+002448     END-IF.
+002450     ADD 1 TO WS-DATE-COUNT.
+002452     MOVE WS-DATE-COUNT TO WS-FOUND-IDX.
+002454     MOVE AUD-RUN-DATE TO WS-TBL-DATE(WS-FOUND-IDX).
+002456     MOVE ZERO TO WS-TBL-COUNT(WS-FOUND-IDX)
+002458         WS-TBL-WIN1(WS-FOUND-IDX) WS-TBL-WIN2(WS-FOUND-IDX)
+002460         WS-TBL-WIN3(WS-FOUND-IDX) WS-TBL-TIE(WS-FOUND-IDX)
+002462         WS-TBL-REJECT(WS-FOUND-IDX)
+002464         WS-TBL-NUMERIC-FAIL(WS-FOUND-IDX)
+002466         WS-TBL-RANGE-FAIL(WS-FOUND-IDX).
+002468 2220-EXIT.
+002469     EXIT.
+002471*----------------------------------------------------------------*
+002472*    2300-ACCUMULATE-RTN - ADD RECORD TO ITS DATE AND GRAND      *
+002473*    TOTALS                                                      *
+002474*----------------------------------------------------------------*
+002475 2300-ACCUMULATE-RTN.
+002476     ADD 1 TO WS-TBL-COUNT(WS-FOUND-IDX).
+002480     ADD 1 TO WS-GRD-COUNT.
+002490     EVALUATE TRUE
+002500         WHEN AUD-WINNER-1
+002510             ADD 1 TO WS-TBL-WIN1(WS-FOUND-IDX)
+002520             ADD 1 TO WS-GRD-WIN1
+002530         WHEN AUD-WINNER-2
+002540             ADD 1 TO WS-TBL-WIN2(WS-FOUND-IDX)
+002550             ADD 1 TO WS-GRD-WIN2
+002560         WHEN AUD-WINNER-3
+002570             ADD 1 TO WS-TBL-WIN3(WS-FOUND-IDX)
+002580             ADD 1 TO WS-GRD-WIN3
+002590         WHEN AUD-WINNER-TIE
+002600             ADD 1 TO WS-TBL-TIE(WS-FOUND-IDX)
+002610             ADD 1 TO WS-GRD-TIE
+002620         WHEN AUD-WINNER-REJECT
+002630             ADD 1 TO WS-TBL-REJECT(WS-FOUND-IDX)
+002640             ADD 1 TO WS-GRD-REJECT
+002650         WHEN OTHER
+002660             CONTINUE
+002670     END-EVALUATE.
+002680     IF NOT AUD-ALL-NUMERIC
+002690         ADD 1 TO WS-TBL-NUMERIC-FAIL(WS-FOUND-IDX)
+002700         ADD 1 TO WS-GRD-NUMERIC-FAIL
+002710     END-IF.
+002720     IF AUD-ALL-NUMERIC AND NOT AUD-IN-RANGE
+002730         ADD 1 TO WS-TBL-RANGE-FAIL(WS-FOUND-IDX)
+002740         ADD 1 TO WS-GRD-RANGE-FAIL
+002750     END-IF.
+002760 2300-EXIT.
+002770     EXIT.
+002780*----------------------------------------------------------------*
+002790*    3000-WRITE-DAY-LINE-RTN - PRINT ONE DATE'S TOTAL LINE       *
+002800*----------------------------------------------------------------*
+002810 3000-WRITE-DAY-LINE-RTN.
+002820     ADD 1 TO WS-GRD-DATE-COUNT.
+002830     MOVE SPACES TO WS-DETAIL-LINE.
+002840     MOVE WS-TBL-DATE(WS-PRINT-IDX) TO WS-DTL-DATE.
+002850     MOVE WS-TBL-COUNT(WS-PRINT-IDX) TO WS-DTL-SETS.
+002860     MOVE WS-TBL-WIN1(WS-PRINT-IDX) TO WS-DTL-WIN1.
+002870     MOVE WS-TBL-WIN2(WS-PRINT-IDX) TO WS-DTL-WIN2.
+002880     MOVE WS-TBL-WIN3(WS-PRINT-IDX) TO WS-DTL-WIN3.
+002890     MOVE WS-TBL-TIE(WS-PRINT-IDX) TO WS-DTL-TIES.
+002900     MOVE WS-TBL-REJECT(WS-PRINT-IDX) TO WS-DTL-REJ.
+002910     MOVE WS-TBL-NUMERIC-FAIL(WS-PRINT-IDX) TO WS-DTL-NUMERR.
+002920     MOVE WS-TBL-RANGE-FAIL(WS-PRINT-IDX) TO WS-DTL-RNGERR.
+002930     WRITE SUM-RECORD FROM WS-DETAIL-LINE.
+002940 3000-EXIT.
+002950     EXIT.
+002960*----------------------------------------------------------------*
+002962*    3200-SORT-DATE-TABLE-RTN - ASCENDING SELECTION SORT BY      *
+002964*    RUN DATE SO THE SUMMARY PRINTS IN DATE ORDER REGARDLESS OF  *
+002966*    THE ORDER THE DATES WERE ENCOUNTERED ON AUDFILE             *
+002968*----------------------------------------------------------------*
+002970 3200-SORT-DATE-TABLE-RTN.
+002972     PERFORM 3210-SORT-PASS-RTN THRU 3210-EXIT
+002974         VARYING WS-SORT-I FROM 1 BY 1
+002976         UNTIL WS-SORT-I > WS-DATE-COUNT.
+002978 3200-EXIT.
+002980     EXIT.
+002982 3210-SORT-PASS-RTN.
+002984     MOVE WS-SORT-I TO WS-MIN-IDX.
+002986     PERFORM 3220-FIND-MIN-RTN THRU 3220-EXIT
+002988         VARYING WS-SORT-J FROM WS-SORT-I BY 1
+002990         UNTIL WS-SORT-J > WS-DATE-COUNT.
+002992     IF WS-MIN-IDX NOT = WS-SORT-I
+002994         PERFORM 3230-SWAP-DATE-ENTRIES-RTN THRU 3230-EXIT
+002996     END-IF.
+002998 3210-EXIT.
+003000     EXIT.
+003002 3220-FIND-MIN-RTN.
+003004     IF WS-TBL-DATE(WS-SORT-J) < WS-TBL-DATE(WS-MIN-IDX)
+003006         MOVE WS-SORT-J TO WS-MIN-IDX
+003008     END-IF.
+003010 3220-EXIT.
+003012     EXIT.
+003014 3230-SWAP-DATE-ENTRIES-RTN.
+003016     MOVE WS-DATE-ENTRY(WS-SORT-I)  TO WS-SWAP-DATE-ENTRY.
+003018     MOVE WS-DATE-ENTRY(WS-MIN-IDX) TO WS-DATE-ENTRY(WS-SORT-I).
+003020     MOVE WS-SWAP-DATE-ENTRY        TO WS-DATE-ENTRY(WS-MIN-IDX).
+003022 3230-EXIT.
+003024     EXIT.
+003025*----------------------------------------------------------------*
+003030*    8000-TERMINATE-RTN                                          *
+003040*----------------------------------------------------------------*
+003050 8000-TERMINATE-RTN.
+003060     IF WS-DATE-COUNT > ZERO
+003062         PERFORM 3200-SORT-DATE-TABLE-RTN THRU 3200-EXIT
+003070         PERFORM 3000-WRITE-DAY-LINE-RTN THRU 3000-EXIT
+003072             VARYING WS-PRINT-IDX FROM 1 BY 1
+003074             UNTIL WS-PRINT-IDX > WS-DATE-COUNT
+003080     END-IF.
+003090     PERFORM 8100-WRITE-GRAND-TOTALS-RTN THRU 8100-EXIT.
+003100     CLOSE AUDFILE.
+003110     CLOSE SUMRPT.
+003120     DISPLAY "AUDITSUM - SUMMARY RUN COMPLETE - "
+003130         WS-GRD-COUNT " AUDIT RECORDS SUMMARIZED".
+003140 8000-EXIT.
+003150     EXIT.
+003160 8100-WRITE-GRAND-TOTALS-RTN.
+003170     MOVE SPACES TO SUM-RECORD.
+003180     WRITE SUM-RECORD.
+003190     MOVE SPACES TO WS-GRAND-HEADING.
+003200     MOVE WS-GRD-DATE-COUNT TO WS-GRD-HDG-DAYS.
+003210     WRITE SUM-RECORD FROM WS-GRAND-HEADING.
+003220     MOVE SPACES TO WS-FOOTER-LINE.
+003230     MOVE WS-GRD-COUNT TO WS-FTR-SETS.
+003240     MOVE WS-GRD-WIN1 TO WS-FTR-WIN1.
+003250     MOVE WS-GRD-WIN2 TO WS-FTR-WIN2.
+003260     MOVE WS-GRD-WIN3 TO WS-FTR-WIN3.
+003270     MOVE WS-GRD-TIE TO WS-FTR-TIES.
+003280     MOVE WS-GRD-REJECT TO WS-FTR-REJ.
+003290     MOVE WS-GRD-NUMERIC-FAIL TO WS-FTR-NUMERR.
+003300     MOVE WS-GRD-RANGE-FAIL TO WS-FTR-RNGERR.
+003310     WRITE SUM-RECORD FROM WS-FOOTER-LINE.
+003320 8100-EXIT.
+003330     EXIT.
