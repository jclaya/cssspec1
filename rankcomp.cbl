@@ -0,0 +1,329 @@
+000010*****************************************************************
+000020*                                                               *
+000030*    PROGRAM      RANKCOMP                                     *
+000040*    FUNCTION     GENERALIZED VERSION OF THE CONDITIONALS      *
+000050*                 THREE-VALUE COMPARISON.  READS A VARIABLE    *
+000060*                 COUNT OF RECONCILIATION FEED VALUES (UP TO   *
+000070*                 20, TABLE-DRIVEN) PER SET AND PRINTS A FULL  *
+000080*                 RANKED LIST FROM HIGHEST TO LOWEST INSTEAD   *
+000090*                 OF PICKING A SINGLE WINNER.                  *
+000100*                                                               *
+000110*****************************************************************
+000120 IDENTIFICATION DIVISION.
+000130 PROGRAM-ID. RANKCOMP.
+000140 AUTHOR. R T MEEKS.
+000150 INSTALLATION. RECONCILIATION SYSTEMS UNIT.
+000160 DATE-WRITTEN. 01/18/2000.
+000170 DATE-COMPILED.
+000180*****************************************************************
+000190*    MODIFICATION HISTORY                                      *
+000200*    DATE        INIT   DESCRIPTION                            *
+000210*    01/18/2000  RTM    ORIGINAL VERSION.  SOME RECONCILIATION *
+000220*                       SETS NOW CARRY MORE THAN THREE FEEDS,  *
+000230*                       SO THIS GENERALIZES CONDITIONALS' THREE*
+000240*                       HARDCODED IF STATEMENTS TO A TABLE-    *
+000250*                       DRIVEN COMPARISON (UP TO 20 VALUES)    *
+000260*                       THAT RANKS EVERY VALUE INSTEAD OF JUST *
+000270*                       PICKING ONE WINNER.  EACH VALUE IS     *
+000280*                       CLASS-TESTED NUMERIC BEFORE IT IS      *
+000290*                       RANKED, THE SAME WAY CONDITIONALS      *
+000300*                       VALIDATES XNUM1-XNUM3.                 *
+000301*    08/09/2026  RTM    VC-VALUE-COUNT IS NOW VALIDATED AGAINST *
+000302*                       THE 20-ENTRY TABLE SIZE BEFORE IT IS    *
+000303*                       USED TO DRIVE THE LOAD/RANK LOOPS - A   *
+000304*                       SET WITH A COUNT OUTSIDE 1-20 IS        *
+000305*                       REJECTED AND FLAGGED ON THE REPORT      *
+000306*                       RATHER THAN OVERRUNNING THE TABLE.      *
+000307*    08/09/2026  RTM    OPEN STATUSES FOR VCFILE AND RANKRPT    *
+000308*                       ARE NOW CHECKED; THE JOB ABENDS WITH A  *
+000309*                       DISPLAY MESSAGE IF EITHER FILE FAILS TO *
+000310*                       OPEN INSTEAD OF CONTINUING.              *
+000311*****************************************************************
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER. IBM-370.
+000350 OBJECT-COMPUTER. IBM-370.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT VCFILE ASSIGN TO "VCFILE"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-VC-STATUS.
+000410     SELECT RANKRPT ASSIGN TO "RANKRPT"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-RPT-STATUS.
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  VCFILE
+000470     LABEL RECORDS ARE STANDARD.
+000480 COPY VALTAB.
+000490 FD  RANKRPT
+000500     LABEL RECORDS ARE STANDARD.
+000510 01  RANKRPT-RECORD                 PIC X(132).
+000520 WORKING-STORAGE SECTION.
+000530*----------------------------------------------------------------*
+000540*    FILE STATUS AND SWITCHES                                    *
+000550*----------------------------------------------------------------*
+000560 77  WS-VC-STATUS                   PIC X(02) VALUE SPACES.
+000570 77  WS-RPT-STATUS                  PIC X(02) VALUE SPACES.
+000580 77  WS-EOF-SWITCH                  PIC X(01) VALUE "N".
+000590     88  WS-END-OF-FILE                        VALUE "Y".
+000592 77  WS-COUNT-VALID-SWITCH          PIC X(01) VALUE "Y".
+000594     88  WS-COUNT-IS-VALID                     VALUE "Y".
+000600*----------------------------------------------------------------*
+000610*    COUNTERS AND SUBSCRIPTS                                     *
+000620*----------------------------------------------------------------*
+000630 77  WS-SET-COUNT                   PIC 9(08) COMP VALUE ZERO.
+000632 77  WS-REJECT-COUNT                PIC 9(08) COMP VALUE ZERO.
+000634 77  WS-MAX-TABLE-SIZE              PIC 9(02) COMP VALUE 20.
+000640 77  WS-VALUE-COUNT                 PIC 9(02) COMP VALUE ZERO.
+000650 77  WS-SORT-I                      PIC 9(02) COMP VALUE ZERO.
+000660 77  WS-SORT-J                      PIC 9(02) COMP VALUE ZERO.
+000670 77  WS-MAX-IDX                     PIC 9(02) COMP VALUE ZERO.
+000680 77  WS-LOAD-IDX                    PIC 9(02) COMP VALUE ZERO.
+000690 77  WS-RANK-NO                     PIC 9(02) COMP VALUE ZERO.
+000700*----------------------------------------------------------------*
+000710*    RANKING WORK TABLE                                          *
+000720*----------------------------------------------------------------*
+000730 01  WS-WORK-TABLE.
+000740     05  WS-WORK-ENTRY OCCURS 20 TIMES.
+000750         10  WS-WORK-VALUE          PIC 9(03).
+000760         10  WS-WORK-POSITION       PIC 9(02).
+000770         10  WS-WORK-VALID          PIC X(01).
+000780             88  WS-WORK-IS-VALID   VALUE "Y".
+000790 01  WS-SWAP-ENTRY.
+000800     05  WS-SWAP-VALUE              PIC 9(03).
+000810     05  WS-SWAP-POSITION           PIC 9(02).
+000820     05  WS-SWAP-VALID              PIC X(01).
+000830*----------------------------------------------------------------*
+000840*    REPORT LINE LAYOUTS                                         *
+000850*----------------------------------------------------------------*
+000860 01  WS-REPORT-HEADING.
+000870     05  FILLER                     PIC X(01) VALUE SPACE.
+000880     05  FILLER                     PIC X(45)
+000890             VALUE "RANKED FEED COMPARISON REPORT - RANKCOMP".
+000900 01  WS-SET-HEADING-LINE.
+000910     05  FILLER                     PIC X(01) VALUE SPACE.
+000920     05  FILLER                     PIC X(06) VALUE "SET   ".
+000930     05  WS-SETH-SETNO              PIC ZZZZZ9.
+000940     05  FILLER                     PIC X(04) VALUE SPACES.
+000950     05  FILLER                     PIC X(10) VALUE "VALUES = ".
+000960     05  WS-SETH-COUNT              PIC Z9.
+000970 01  WS-COLUMN-HDGS.
+000980     05  FILLER                     PIC X(04) VALUE "RANK".
+000990     05  FILLER                     PIC X(04) VALUE SPACES.
+001000     05  FILLER                     PIC X(04) VALUE "FEED".
+001010     05  FILLER                     PIC X(04) VALUE SPACES.
+001020     05  FILLER                     PIC X(05) VALUE "VALUE".
+001030     05  FILLER                     PIC X(04) VALUE SPACES.
+001040     05  FILLER                     PIC X(07) VALUE "STATUS".
+001050 01  WS-DETAIL-LINE.
+001060     05  WS-DTL-RANK                 PIC Z9.
+001070     05  FILLER                      PIC X(06) VALUE SPACES.
+001080     05  WS-DTL-FEEDNO                PIC Z9.
+001090     05  FILLER                      PIC X(06) VALUE SPACES.
+001100     05  WS-DTL-VALUE                 PIC ZZ9.
+001110     05  FILLER                      PIC X(06) VALUE SPACES.
+001120     05  WS-DTL-STATUS                PIC X(07).
+001122 01  WS-REJECT-LINE.
+001124     05  FILLER                      PIC X(01) VALUE SPACE.
+001125     05  FILLER                      PIC X(06) VALUE "SET   ".
+001126     05  WS-REJ-SETNO                 PIC ZZZZZ9.
+001127     05  FILLER                      PIC X(04) VALUE SPACES.
+001128     05  FILLER                      PIC X(38)
+001129             VALUE "** REJECTED - VALUE COUNT OUT OF RANGE".
+001130     05  FILLER                      PIC X(02) VALUE SPACES.
+001131     05  WS-REJ-COUNT                 PIC Z9.
+001132 01  WS-FOOTER-LINE.
+001140     05  FILLER                      PIC X(01) VALUE SPACE.
+001150     05  FILLER                      PIC X(24)
+001160             VALUE "TOTAL SETS PROCESSED   ".
+001170     05  WS-FTR-TOTAL                 PIC ZZZZZ9.
+001172     05  FILLER                      PIC X(04) VALUE SPACES.
+001174     05  FILLER                      PIC X(10) VALUE "REJECTED =".
+001176     05  WS-FTR-REJECTED              PIC ZZZZZ9.
+001180 PROCEDURE DIVISION.
+001190*----------------------------------------------------------------*
+001200*    0000-MAINLINE-RTN                                           *
+001210*----------------------------------------------------------------*
+001220 0000-MAINLINE-RTN.
+001230     PERFORM 1000-INITIALIZE-RTN THRU 1000-EXIT.
+001240     PERFORM 2000-PROCESS-RTN THRU 2000-EXIT
+001250         UNTIL WS-END-OF-FILE.
+001260     PERFORM 8000-TERMINATE-RTN THRU 8000-EXIT.
+001270     STOP RUN.
+001280 0000-EXIT.
+001290     EXIT.
+001300 1000-INITIALIZE-RTN.
+001310     DISPLAY "RANKCOMP - RANKED COMPARISON RUN STARTING".
+001320     OPEN INPUT VCFILE.
+001322     IF WS-VC-STATUS NOT = "00"
+001324         DISPLAY "RANKCOMP - UNABLE TO OPEN VCFILE - "
+001326             "STATUS " WS-VC-STATUS
+001328         STOP RUN
+001329     END-IF.
+001330     OPEN OUTPUT RANKRPT.
+001332     IF WS-RPT-STATUS NOT = "00"
+001334         DISPLAY "RANKCOMP - UNABLE TO OPEN RANKRPT - "
+001336             "STATUS " WS-RPT-STATUS
+001338         STOP RUN
+001339     END-IF.
+001340     WRITE RANKRPT-RECORD FROM WS-REPORT-HEADING.
+001350     MOVE SPACES TO RANKRPT-RECORD.
+001360     WRITE RANKRPT-RECORD.
+001370 1000-EXIT.
+001380     EXIT.
+001390*----------------------------------------------------------------*
+001400*    2000-PROCESS-RTN - ONE PASS PER INPUT SET                   *
+001410*----------------------------------------------------------------*
+001420 2000-PROCESS-RTN.
+001430     PERFORM 2100-READ-VCFILE-RTN THRU 2100-EXIT.
+001440     IF NOT WS-END-OF-FILE
+001450         ADD 1 TO WS-SET-COUNT
+001460         MOVE VC-VALUE-COUNT TO WS-VALUE-COUNT
+001462         PERFORM 2150-VALIDATE-COUNT-RTN THRU 2150-EXIT
+001464         IF WS-COUNT-IS-VALID
+001470             PERFORM 2200-LOAD-WORK-TABLE-RTN THRU 2200-EXIT
+001480             PERFORM 3000-RANK-VALUES-RTN THRU 3000-EXIT
+001490             PERFORM 2400-WRITE-SET-RESULTS-RTN THRU 2400-EXIT
+001492         ELSE
+001494             ADD 1 TO WS-REJECT-COUNT
+001496             PERFORM 2160-WRITE-REJECT-LINE-RTN THRU 2160-EXIT
+001498         END-IF
+001500     END-IF.
+001510 2000-EXIT.
+001520     EXIT.
+001530 2100-READ-VCFILE-RTN.
+001540     READ VCFILE
+001550         AT END
+001560             MOVE "Y" TO WS-EOF-SWITCH
+001570     END-READ.
+001580 2100-EXIT.
+001590     EXIT.
+001592*----------------------------------------------------------------*
+001594*    2150-VALIDATE-COUNT-RTN - VC-VALUE-COUNT MUST FIT THE       *
+001596*    20-ENTRY TABLE BEFORE IT DRIVES ANY LOAD/RANK LOOP          *
+001598*----------------------------------------------------------------*
+001601 2150-VALIDATE-COUNT-RTN.
+001602     IF VC-VALUE-COUNT = ZERO
+001603         OR VC-VALUE-COUNT > WS-MAX-TABLE-SIZE
+001604         MOVE "N" TO WS-COUNT-VALID-SWITCH
+001605         DISPLAY "RANKCOMP - SET " WS-SET-COUNT
+001606             " REJECTED - VALUE COUNT " VC-VALUE-COUNT
+001607             " OUT OF RANGE 1-20"
+001608     ELSE
+001609         MOVE "Y" TO WS-COUNT-VALID-SWITCH
+001610     END-IF.
+001611 2150-EXIT.
+001612     EXIT.
+001613 2160-WRITE-REJECT-LINE-RTN.
+001614     MOVE SPACES TO WS-REJECT-LINE.
+001615     MOVE WS-SET-COUNT TO WS-REJ-SETNO.
+001616     MOVE VC-VALUE-COUNT TO WS-REJ-COUNT.
+001617     WRITE RANKRPT-RECORD FROM WS-REJECT-LINE.
+001618     MOVE SPACES TO RANKRPT-RECORD.
+001619     WRITE RANKRPT-RECORD.
+001620 2160-EXIT.
+001621     EXIT.
+001622*----------------------------------------------------------------*
+001623*    2200-LOAD-WORK-TABLE-RTN - MOVE AND VALIDATE EACH VALUE     *
+001624*----------------------------------------------------------------*
+001630 2200-LOAD-WORK-TABLE-RTN.
+001640     PERFORM 2210-LOAD-ONE-VALUE-RTN THRU 2210-EXIT
+001650         VARYING WS-LOAD-IDX FROM 1 BY 1
+001660         UNTIL WS-LOAD-IDX > WS-VALUE-COUNT.
+001670 2200-EXIT.
+001680     EXIT.
+001690 2210-LOAD-ONE-VALUE-RTN.
+001700     MOVE WS-LOAD-IDX TO WS-WORK-POSITION(WS-LOAD-IDX).
+001710     IF VC-VALUE(WS-LOAD-IDX) IS NUMERIC
+001720         MOVE VC-VALUE(WS-LOAD-IDX) TO WS-WORK-VALUE(WS-LOAD-IDX)
+001730         MOVE "Y" TO WS-WORK-VALID(WS-LOAD-IDX)
+001740     ELSE
+001750         MOVE ZERO TO WS-WORK-VALUE(WS-LOAD-IDX)
+001760         MOVE "N" TO WS-WORK-VALID(WS-LOAD-IDX)
+001770         DISPLAY "SET " WS-SET-COUNT " FEED " WS-LOAD-IDX
+001780             " NOT NUMERIC - " VC-VALUE(WS-LOAD-IDX)
+001790     END-IF.
+001800 2210-EXIT.
+001810     EXIT.
+001820*----------------------------------------------------------------*
+001830*    3000-RANK-VALUES-RTN - SELECTION SORT, HIGH TO LOW          *
+001840*    INVALID ENTRIES SORT TO THE BOTTOM (TREATED AS LOW)         *
+001850*----------------------------------------------------------------*
+001860 3000-RANK-VALUES-RTN.
+001870     PERFORM 3100-SORT-PASS-RTN THRU 3100-EXIT
+001880         VARYING WS-SORT-I FROM 1 BY 1
+001890         UNTIL WS-SORT-I > WS-VALUE-COUNT.
+001900 3000-EXIT.
+001910     EXIT.
+001920 3100-SORT-PASS-RTN.
+001930     MOVE WS-SORT-I TO WS-MAX-IDX.
+001940     PERFORM 3110-FIND-MAX-RTN THRU 3110-EXIT
+001950         VARYING WS-SORT-J FROM WS-SORT-I BY 1
+001960         UNTIL WS-SORT-J > WS-VALUE-COUNT.
+001970     IF WS-MAX-IDX NOT = WS-SORT-I
+001980         PERFORM 3120-SWAP-ENTRIES-RTN THRU 3120-EXIT
+001990     END-IF.
+002000 3100-EXIT.
+002010     EXIT.
+002020 3110-FIND-MAX-RTN.
+002030     IF WS-WORK-IS-VALID(WS-SORT-J)
+002040             AND NOT WS-WORK-IS-VALID(WS-MAX-IDX)
+002050         MOVE WS-SORT-J TO WS-MAX-IDX
+002060     END-IF.
+002070     IF WS-WORK-IS-VALID(WS-SORT-J)
+002080             AND WS-WORK-IS-VALID(WS-MAX-IDX)
+002090         IF WS-WORK-VALUE(WS-SORT-J) >
+002100                 WS-WORK-VALUE(WS-MAX-IDX)
+002110             MOVE WS-SORT-J TO WS-MAX-IDX
+002120         END-IF
+002130     END-IF.
+002140 3110-EXIT.
+002150     EXIT.
+002160 3120-SWAP-ENTRIES-RTN.
+002170     MOVE WS-WORK-ENTRY(WS-SORT-I)   TO WS-SWAP-ENTRY.
+002180     MOVE WS-WORK-ENTRY(WS-MAX-IDX)  TO WS-WORK-ENTRY(WS-SORT-I).
+002190     MOVE WS-SWAP-ENTRY              TO WS-WORK-ENTRY(WS-MAX-IDX).
+002200 3120-EXIT.
+002210     EXIT.
+002220*----------------------------------------------------------------*
+002230*    2400 - WRITE THE RANKED RESULTS FOR ONE SET                 *
+002240*----------------------------------------------------------------*
+002250 2400-WRITE-SET-RESULTS-RTN.
+002260     MOVE WS-SET-COUNT TO WS-SETH-SETNO.
+002270     MOVE WS-VALUE-COUNT TO WS-SETH-COUNT.
+002280     WRITE RANKRPT-RECORD FROM WS-SET-HEADING-LINE.
+002290     WRITE RANKRPT-RECORD FROM WS-COLUMN-HDGS.
+002300     PERFORM 2410-WRITE-RANK-LINE-RTN THRU 2410-EXIT
+002310         VARYING WS-RANK-NO FROM 1 BY 1
+002320         UNTIL WS-RANK-NO > WS-VALUE-COUNT.
+002330     MOVE SPACES TO RANKRPT-RECORD.
+002340     WRITE RANKRPT-RECORD.
+002350 2400-EXIT.
+002360     EXIT.
+002370 2410-WRITE-RANK-LINE-RTN.
+002380     MOVE WS-RANK-NO TO WS-DTL-RANK.
+002390     MOVE WS-WORK-POSITION(WS-RANK-NO) TO WS-DTL-FEEDNO.
+002400     MOVE WS-WORK-VALUE(WS-RANK-NO) TO WS-DTL-VALUE.
+002410     IF WS-WORK-IS-VALID(WS-RANK-NO)
+002420         MOVE "NUMERIC" TO WS-DTL-STATUS
+002430     ELSE
+002440         MOVE "INVALID" TO WS-DTL-STATUS
+002450     END-IF.
+002460     WRITE RANKRPT-RECORD FROM WS-DETAIL-LINE.
+002470 2410-EXIT.
+002480     EXIT.
+002490*----------------------------------------------------------------*
+002500*    8000-TERMINATE-RTN                                          *
+002510*----------------------------------------------------------------*
+002520 8000-TERMINATE-RTN.
+002530     MOVE SPACES TO WS-FOOTER-LINE.
+002540     MOVE WS-SET-COUNT TO WS-FTR-TOTAL.
+002545     MOVE WS-REJECT-COUNT TO WS-FTR-REJECTED.
+002550     WRITE RANKRPT-RECORD FROM WS-FOOTER-LINE.
+002560     CLOSE VCFILE.
+002570     CLOSE RANKRPT.
+002580     DISPLAY "RANKCOMP - RUN COMPLETE - "
+002590         WS-SET-COUNT " SETS PROCESSED".
+002600 8000-EXIT.
+002610     EXIT.
