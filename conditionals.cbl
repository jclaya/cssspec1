@@ -0,0 +1,640 @@
+000010*****************************************************************
+000020*                                                               *
+000030*    PROGRAM      CONDITIONALS                                 *
+000040*    FUNCTION     COMPARE THREE RECONCILIATION FEED VALUES,    *
+000050*                 REPORT THE WINNER, VALIDATE THE FIELDS, AND  *
+000060*                 RANGE-CHECK THE THIRD FIELD AGAINST A        *
+000070*                 BUSINESS-MAINTAINED PARAMETER FILE.          *
+000080*                                                               *
+000090*****************************************************************
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CONDITIONALS.
+000120 AUTHOR. R T MEEKS.
+000130 INSTALLATION. RECONCILIATION SYSTEMS UNIT.
+000140 DATE-WRITTEN. 01/05/1998.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*    MODIFICATION HISTORY                                      *
+000180*    DATE        INIT   DESCRIPTION                            *
+000190*    01/05/1998  RTM    ORIGINAL INTERACTIVE VERSION - THREE   *
+000200*                       FIELDS KEYED AT THE TERMINAL AND       *
+000210*                       COMPARED WITH THREE MUTUALLY           *
+000220*                       EXCLUSIVE IF STATEMENTS.                *
+000230*    03/14/1999  RTM    CONVERTED TO A BATCH JOB.  THE NIGHTLY *
+000240*                       CONTROL-TOTAL FEED IS NOW READ FROM    *
+000250*                       TRANFILE, ONE TRIPLET PER RECORD,      *
+000260*                       DRIVING THE SAME COMPARISON LOGIC ONCE *
+000270*                       PER RECORD UNTIL END OF FILE.           *
+000280*    03/21/1999  RTM    ADDED THE PRINTED RESULTS REPORT       *
+000290*                       (RPTFILE) WITH HEADER, ONE DETAIL LINE *
+000300*                       PER SET, AND A RECORDS-PROCESSED        *
+000310*                       FOOTER.  RESULTS NO LONGER GO ONLY TO  *
+000320*                       THE SCREEN.                             *
+000330*    04/02/1999  RTM    ADDED THE AUDIT TRAIL FILE (AUDFILE).  *
+000340*                       EVERY SET RUN IS APPENDED WITH DATE,   *
+000350*                       TIME, USERID, THE THREE INPUTS, THE    *
+000360*                       WINNER, AND THE NUMERIC/RANGE RESULTS  *
+000370*                       FOR AUDIT INQUIRY.                      *
+000380*    06/10/1999  RTM    THE 499/1000 RANGE-CHECK LIMITS AND    *
+000390*                       THE TIE-HANDLING RULE ARE NOW READ     *
+000400*                       FROM THE EFFECTIVE-DATED PARAMETER     *
+000410*                       FILE (PARMFILE) AT STARTUP INSTEAD OF  *
+000420*                       BEING HARD-CODED.                       *
+000430*    07/01/1999  RTM    NUMERIC-CLASS VALIDATION EXTENDED FROM *
+000440*                       XNUM1 ONLY TO ALL THREE INPUT FIELDS.  *
+000450*                       A SET WITH ANY NON-NUMERIC FIELD IS    *
+000460*                       FLAGGED IN ERROR AND SKIPPED RATHER    *
+000470*                       THAN COMPARED.                          *
+000480*    09/15/1999  RTM    ADDED CHECKPOINT/RESTART.  THE LAST    *
+000490*                       RECORD NUMBER SUCCESSFULLY PROCESSED   *
+000500*                       IS SAVED TO CKPTFILE EVERY WS-CKPT-    *
+000510*                       INTERVAL RECORDS.  A RESTARTED RUN     *
+000520*                       SKIPS BACK UP TO THAT POINT INSTEAD OF *
+000530*                       REPROCESSING THE WHOLE FEED.            *
+000540*    11/03/1999  RTM    ADDED EXPLICIT TIE HANDLING.  A SHARED *
+000550*                       MAXIMUM IS NOW DETECTED AND RESOLVED   *
+000560*                       PER THE TIE-RULE ON PARMFILE (FIRST    *
+000570*                       FIELD WINS, FLAG FOR MANUAL REVIEW, OR *
+000580*                       REJECT THE SET) INSTEAD OF FALLING     *
+000590*                       THROUGH WITH NO RESULT AT ALL.          *
+000591*    08/09/2026  RTM    PARMFILE ROWS ARE NOW APPLIED BY         *
+000592*                       EFFECTIVE DATE RATHER THAN FILE ORDER -  *
+000593*                       A ROW ONLY OVERRIDES THE CURRENT LIMITS  *
+000594*                       WHEN ITS EFFECTIVE DATE IS LATER THAN    *
+000595*                       THE ONE ALREADY APPLIED.  THE REPORT     *
+000596*                       FOOTER NOW COUNTS ONLY RECORDS ACTUALLY  *
+000597*                       PROCESSED THIS RUN, NOT THE RESTART-     *
+000598*                       SKIPPED ONES, SO IT MATCHES THE DETAIL   *
+000599*                       LINES PRINTED ON A RESTARTED RUN.  THE   *
+000600*                       TRANFILE/RPTFILE OPEN STATUSES ARE NOW   *
+000601*                       CHECKED AND THE JOB ABENDS CLEANLY IF    *
+000602*                       EITHER FILE FAILS TO OPEN.               *
+000603*    08/09/2026  RTM    A REJECTED TIE NOW PRINTS AS "REJECT"   *
+000604*                       AND DRIVES ITS OWN REJECTED COUNT ON    *
+000605*                       THE FOOTER, INSTEAD OF LOOKING LIKE A   *
+000606*                       MANUAL-REVIEW TIE.  THE ORIGINAL KEYED  *
+000607*                       VALUE NOW SURVIVES ONTO RPTFILE AND     *
+000608*                       AUDFILE EVEN WHEN A FIELD FAILS NUMERIC.*
+000609*****************************************************************
+000610 ENVIRONMENT DIVISION.
+000620 CONFIGURATION SECTION.
+000630 SOURCE-COMPUTER. IBM-370.
+000640 OBJECT-COMPUTER. IBM-370.
+000650 INPUT-OUTPUT SECTION.
+000660 FILE-CONTROL.
+000670     SELECT TRANFILE ASSIGN TO "TRANFILE"
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS WS-TRAN-STATUS.
+000700     SELECT RPTFILE ASSIGN TO "RPTFILE"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS WS-RPT-STATUS.
+000730     SELECT AUDFILE ASSIGN TO "AUDFILE"
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS WS-AUD-STATUS.
+000760     SELECT PARMFILE ASSIGN TO "PARMFILE"
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS WS-PARM-STATUS.
+000790     SELECT CKPTFILE ASSIGN TO "CKPTFILE"
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS WS-CKPT-STATUS.
+000820 DATA DIVISION.
+000830 FILE SECTION.
+000840 FD  TRANFILE
+000850     LABEL RECORDS ARE STANDARD.
+000860 COPY TRIREC.
+000870 FD  RPTFILE
+000880     LABEL RECORDS ARE STANDARD.
+000890 01  RPT-RECORD                     PIC X(132).
+000900 FD  AUDFILE
+000910     LABEL RECORDS ARE STANDARD.
+000920 COPY AUDREC.
+000930 FD  PARMFILE
+000940     LABEL RECORDS ARE STANDARD.
+000950 COPY THRESH.
+000960 FD  CKPTFILE
+000970     LABEL RECORDS ARE STANDARD.
+000980 COPY CKPTREC.
+000990 WORKING-STORAGE SECTION.
+001000*----------------------------------------------------------------*
+001010*    FILE STATUS FIELDS                                          *
+001020*----------------------------------------------------------------*
+001030 77  WS-TRAN-STATUS                 PIC X(02) VALUE SPACES.
+001040 77  WS-RPT-STATUS                  PIC X(02) VALUE SPACES.
+001050 77  WS-AUD-STATUS                  PIC X(02) VALUE SPACES.
+001060 77  WS-PARM-STATUS                 PIC X(02) VALUE SPACES.
+001070 77  WS-CKPT-STATUS                 PIC X(02) VALUE SPACES.
+001080*----------------------------------------------------------------*
+001090*    SWITCHES                                                    *
+001100*----------------------------------------------------------------*
+001110 77  WS-EOF-SWITCH                  PIC X(01) VALUE "N".
+001120     88  WS-END-OF-FILE                        VALUE "Y".
+001130 77  WS-VALID-SWITCH                PIC X(01) VALUE "Y".
+001140     88  WS-FIELDS-VALID                       VALUE "Y".
+001150 77  WS-RANGE-SWITCH                PIC X(01) VALUE "N".
+001160     88  WS-RANGE-OK                           VALUE "Y".
+001170 77  WS-RESTART-SWITCH              PIC X(01) VALUE "N".
+001180     88  WS-RESTART-RUN                        VALUE "Y".
+001190 77  WS-TIE-REJECTED-SWITCH         PIC X(01) VALUE "N".
+001200     88  WS-SET-REJECTED                       VALUE "Y".
+001210*----------------------------------------------------------------*
+001220*    COUNTERS AND ACCUMULATORS                                   *
+001230*----------------------------------------------------------------*
+001240 77  WS-RECORD-COUNT                PIC 9(08) COMP VALUE ZERO.
+001245 77  WS-RUN-RECORD-COUNT            PIC 9(08) COMP VALUE ZERO.
+001250 77  WS-VALID-COUNT                 PIC 9(08) COMP VALUE ZERO.
+001260 77  WS-ERROR-COUNT                 PIC 9(08) COMP VALUE ZERO.
+001270 77  WS-TIE-COUNT                   PIC 9(08) COMP VALUE ZERO.
+001275 77  WS-REJECT-COUNT                PIC 9(08) COMP VALUE ZERO.
+001280 77  WS-RESTART-POINT               PIC 9(08) COMP VALUE ZERO.
+001290 77  WS-CKPT-INTERVAL               PIC 9(04) COMP VALUE 0050.
+001300 77  WS-CKPT-QUOTIENT               PIC 9(08) COMP VALUE ZERO.
+001310 77  WS-CKPT-REMAINDER              PIC 9(08) COMP VALUE ZERO.
+001320 77  WS-TIE-MATCH-COUNT             PIC 9(01) COMP VALUE ZERO.
+001330 77  WS-TIE-PTR                     PIC 9(01) COMP VALUE ZERO.
+001340*----------------------------------------------------------------*
+001350*    COMPARISON WORK FIELDS                                      *
+001360*----------------------------------------------------------------*
+001370 77  WS-XNUM1                       PIC 9(03) VALUE ZERO.
+001380 77  WS-XNUM2                       PIC 9(03) VALUE ZERO.
+001390 77  WS-XNUM3                       PIC 9(03) VALUE ZERO.
+001392 77  WS-RAWNUM1                     PIC X(03) VALUE SPACES.
+001394 77  WS-RAWNUM2                     PIC X(03) VALUE SPACES.
+001396 77  WS-RAWNUM3                     PIC X(03) VALUE SPACES.
+001400 77  WS-MAX-VALUE                   PIC 9(03) VALUE ZERO.
+001410 77  WS-WINNER-CODE                 PIC X(01) VALUE SPACE.
+001415 77  WS-TIE-RESOLVED-FIELD          PIC X(01) VALUE SPACE.
+001420 77  WS-TIE-FIELD-LIST              PIC X(03) VALUE SPACES.
+001430*----------------------------------------------------------------*
+001440*    RANGE-CHECK AND TIE-RULE PARAMETERS (LOADED FROM PARMFILE)  *
+001450*----------------------------------------------------------------*
+001460 77  WS-LOW-LIMIT                   PIC 9(03) VALUE 499.
+001470 77  WS-HIGH-LIMIT                  PIC 9(04) VALUE 1000.
+001480 77  WS-TIE-RULE                    PIC X(01) VALUE "1".
+001490     88  WS-TIE-FIRST-WINS                     VALUE "1".
+001500     88  WS-TIE-MANUAL-REVIEW                  VALUE "2".
+001510     88  WS-TIE-REJECT                         VALUE "3".
+001515 77  WS-PARM-APPLIED-DATE           PIC 9(08) VALUE ZERO.
+001520*----------------------------------------------------------------*
+001530*    RUN IDENTIFICATION                                          *
+001540*----------------------------------------------------------------*
+001550 77  WS-CURRENT-DATE                PIC 9(08) VALUE ZERO.
+001560 77  WS-CURRENT-TIME                PIC 9(08) VALUE ZERO.
+001570 77  WS-USERID                      PIC X(08) VALUE SPACES.
+001580*----------------------------------------------------------------*
+001590*    REPORT LINE LAYOUTS                                         *
+001600*----------------------------------------------------------------*
+001610 01  WS-REPORT-HEADING-1.
+001620     05  FILLER                     PIC X(01) VALUE SPACE.
+001630     05  FILLER                     PIC X(40)
+001640             VALUE "RECONCILIATION COMPARISON RESULTS REPORT".
+001650     05  FILLER                     PIC X(10) VALUE SPACES.
+001660     05  FILLER                     PIC X(11) VALUE "RUN DATE : ".
+001670     05  WS-HDG-DATE                PIC 9(08).
+001680 01  WS-REPORT-HEADING-2.
+001690     05  FILLER                     PIC X(01) VALUE SPACE.
+001700     05  FILLER                     PIC X(11) VALUE "PROGRAM : ".
+001710     05  FILLER                PIC X(15) VALUE "CONDITIONALS".
+001720     05  FILLER                     PIC X(11) VALUE "RUN TIME : ".
+001730     05  WS-HDG-TIME                PIC 9(08).
+001740 01  WS-REPORT-COLUMN-HDGS.
+001750     05  FILLER                     PIC X(06) VALUE " RECNO".
+001760     05  FILLER                     PIC X(04) VALUE SPACES.
+001770     05  FILLER                     PIC X(06) VALUE "XNUM1 ".
+001780     05  FILLER                     PIC X(02) VALUE SPACES.
+001790     05  FILLER                     PIC X(06) VALUE "XNUM2 ".
+001800     05  FILLER                     PIC X(02) VALUE SPACES.
+001810     05  FILLER                     PIC X(06) VALUE "XNUM3 ".
+001820     05  FILLER                     PIC X(03) VALUE SPACES.
+001830     05  FILLER                     PIC X(10) VALUE "WINNER    ".
+001840     05  FILLER                     PIC X(03) VALUE SPACES.
+001850     05  FILLER                     PIC X(07) VALUE "NUMERIC".
+001860     05  FILLER                     PIC X(03) VALUE SPACES.
+001870     05  FILLER                     PIC X(07) VALUE "RANGE  ".
+001880 01  WS-DETAIL-LINE.
+001890     05  WS-DTL-RECNO                PIC ZZZZZ9.
+001900     05  FILLER                      PIC X(04) VALUE SPACES.
+001910     05  WS-DTL-NUM1                 PIC X(03).
+001920     05  FILLER                      PIC X(03) VALUE SPACES.
+001930     05  WS-DTL-NUM2                 PIC X(03).
+001940     05  FILLER                      PIC X(03) VALUE SPACES.
+001950     05  WS-DTL-NUM3                 PIC X(03).
+001960     05  FILLER                      PIC X(03) VALUE SPACES.
+001970     05  WS-DTL-WINNER               PIC X(10).
+001980     05  FILLER                      PIC X(03) VALUE SPACES.
+001990     05  WS-DTL-NUMCHK                PIC X(07).
+002000     05  FILLER                      PIC X(03) VALUE SPACES.
+002010     05  WS-DTL-RNGCHK                PIC X(07).
+002020 01  WS-FOOTER-LINE.
+002030     05  FILLER                      PIC X(01) VALUE SPACE.
+002040     05  FILLER                      PIC X(24)
+002050             VALUE "TOTAL RECORDS PROCESSED ".
+002060     05  WS-FTR-TOTAL                 PIC ZZZZZ9.
+002070     05  FILLER                      PIC X(05) VALUE SPACES.
+002080     05  FILLER                      PIC X(08) VALUE "VALID = ".
+002090     05  WS-FTR-VALID                 PIC ZZZZZ9.
+002100     05  FILLER                      PIC X(05) VALUE SPACES.
+002110     05  FILLER                      PIC X(08) VALUE "ERRORS =".
+002120     05  WS-FTR-ERRORS                PIC ZZZZZ9.
+002130     05  FILLER                      PIC X(05) VALUE SPACES.
+002140     05  FILLER                      PIC X(07) VALUE "TIES = ".
+002150     05  WS-FTR-TIES                  PIC ZZZZZ9.
+002152     05  FILLER                      PIC X(05) VALUE SPACES.
+002154     05  FILLER                   PIC X(11) VALUE "REJECTED = ".
+002156     05  WS-FTR-REJECTED              PIC ZZZZZ9.
+002160 PROCEDURE DIVISION.
+002170*----------------------------------------------------------------*
+002180*    0000-MAINLINE-RTN                                           *
+002190*----------------------------------------------------------------*
+002200 0000-MAINLINE-RTN.
+002210     PERFORM 1000-INITIALIZE-RTN THRU 1000-EXIT.
+002220     PERFORM 2000-PROCESS-RTN THRU 2000-EXIT
+002230         UNTIL WS-END-OF-FILE.
+002240     PERFORM 8000-TERMINATE-RTN THRU 8000-EXIT.
+002250     STOP RUN.
+002260 0000-EXIT.
+002270     EXIT.
+002280*----------------------------------------------------------------*
+002290*    1000-INITIALIZE-RTN                                         *
+002300*----------------------------------------------------------------*
+002310 1000-INITIALIZE-RTN.
+002320     DISPLAY "CONDITIONALS - BATCH COMPARISON RUN STARTING".
+002330     DISPLAY "RESTART FROM LAST CHECKPOINT (Y/N) ? ".
+002340     ACCEPT WS-RESTART-SWITCH FROM CONSOLE.
+002350     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+002360     ACCEPT WS-CURRENT-TIME FROM TIME.
+002370     ACCEPT WS-USERID FROM ENVIRONMENT "USER".
+002380     IF WS-USERID = SPACES
+002390         MOVE "UNKNOWN" TO WS-USERID
+002400     END-IF.
+002410     OPEN INPUT TRANFILE.
+002412     IF WS-TRAN-STATUS NOT = "00"
+002414         DISPLAY "CONDITIONALS - UNABLE TO OPEN TRANFILE - "
+002416             "STATUS " WS-TRAN-STATUS
+002418         STOP RUN
+002419     END-IF.
+002420     OPEN OUTPUT RPTFILE.
+002422     IF WS-RPT-STATUS NOT = "00"
+002424         DISPLAY "CONDITIONALS - UNABLE TO OPEN RPTFILE - "
+002426             "STATUS " WS-RPT-STATUS
+002428         STOP RUN
+002429     END-IF.
+002430     PERFORM 1100-OPEN-AUDIT-RTN THRU 1100-EXIT.
+002440     PERFORM 1200-LOAD-PARAMETERS-RTN THRU 1200-EXIT.
+002450     PERFORM 1300-CHECK-RESTART-RTN THRU 1300-EXIT.
+002460     PERFORM 1400-WRITE-REPORT-HEADINGS-RTN THRU 1400-EXIT.
+002470 1000-EXIT.
+002480     EXIT.
+002490 1100-OPEN-AUDIT-RTN.
+002500     OPEN EXTEND AUDFILE.
+002510     IF WS-AUD-STATUS NOT = "00"
+002520         OPEN OUTPUT AUDFILE
+002530     END-IF.
+002540 1100-EXIT.
+002550     EXIT.
+002560 1200-LOAD-PARAMETERS-RTN.
+002570     MOVE 499 TO WS-LOW-LIMIT.
+002580     MOVE 1000 TO WS-HIGH-LIMIT.
+002590     MOVE "1" TO WS-TIE-RULE.
+002595     MOVE ZERO TO WS-PARM-APPLIED-DATE.
+002600     OPEN INPUT PARMFILE.
+002610     IF WS-PARM-STATUS = "00"
+002620         PERFORM 1210-READ-PARM-RTN THRU 1210-EXIT
+002630             UNTIL WS-PARM-STATUS NOT = "00"
+002640         CLOSE PARMFILE
+002650     END-IF.
+002660 1200-EXIT.
+002670     EXIT.
+002680 1210-READ-PARM-RTN.
+002690     READ PARMFILE
+002700         AT END
+002710             MOVE "10" TO WS-PARM-STATUS
+002720         NOT AT END
+002730             PERFORM 1220-APPLY-PARM-RTN THRU 1220-EXIT
+002740     END-READ.
+002750 1210-EXIT.
+002760     EXIT.
+002770 1220-APPLY-PARM-RTN.
+002780     IF PARM-EFF-DATE NOT > WS-CURRENT-DATE
+002782             AND PARM-EFF-DATE > WS-PARM-APPLIED-DATE
+002790         MOVE PARM-LOW-LIMIT  TO WS-LOW-LIMIT
+002800         MOVE PARM-HIGH-LIMIT TO WS-HIGH-LIMIT
+002810         MOVE PARM-TIE-RULE   TO WS-TIE-RULE
+002815         MOVE PARM-EFF-DATE   TO WS-PARM-APPLIED-DATE
+002820     END-IF.
+002830 1220-EXIT.
+002840     EXIT.
+002850 1300-CHECK-RESTART-RTN.
+002860     MOVE ZERO TO WS-RESTART-POINT.
+002870     IF WS-RESTART-RUN
+002880         OPEN INPUT CKPTFILE
+002890         IF WS-CKPT-STATUS = "00"
+002900             READ CKPTFILE
+002910                 AT END
+002920                     MOVE ZERO TO WS-RESTART-POINT
+002930                 NOT AT END
+002940                     MOVE CKPT-LAST-REC-NO TO WS-RESTART-POINT
+002950             END-READ
+002960             CLOSE CKPTFILE
+002970         END-IF
+002980         DISPLAY "RESTARTING AFTER RECORD " WS-RESTART-POINT
+002990     END-IF.
+003000 1300-EXIT.
+003010     EXIT.
+003020 1400-WRITE-REPORT-HEADINGS-RTN.
+003030     MOVE WS-CURRENT-DATE TO WS-HDG-DATE.
+003040     MOVE WS-CURRENT-TIME TO WS-HDG-TIME.
+003050     WRITE RPT-RECORD FROM WS-REPORT-HEADING-1.
+003060     WRITE RPT-RECORD FROM WS-REPORT-HEADING-2.
+003070     MOVE SPACES TO RPT-RECORD.
+003080     WRITE RPT-RECORD.
+003090     WRITE RPT-RECORD FROM WS-REPORT-COLUMN-HDGS.
+003100 1400-EXIT.
+003110     EXIT.
+003120*----------------------------------------------------------------*
+003130*    2000-PROCESS-RTN - ONE PASS PER INPUT RECORD                *
+003140*----------------------------------------------------------------*
+003150 2000-PROCESS-RTN.
+003160     PERFORM 2100-READ-TRAN-RTN THRU 2100-EXIT.
+003170     IF NOT WS-END-OF-FILE
+003180         ADD 1 TO WS-RECORD-COUNT
+003190         IF WS-RESTART-RUN
+003200                 AND WS-RECORD-COUNT NOT > WS-RESTART-POINT
+003210             CONTINUE
+003220         ELSE
+003225             ADD 1 TO WS-RUN-RECORD-COUNT
+003230             PERFORM 2200-VALIDATE-FIELDS-RTN THRU 2200-EXIT
+003240             IF WS-FIELDS-VALID
+003250                 PERFORM 2300-COMPARE-VALUES-RTN THRU 2300-EXIT
+003260                 PERFORM 2360-CHECK-RANGE-RTN THRU 2360-EXIT
+003270                 ADD 1 TO WS-VALID-COUNT
+003280             ELSE
+003290                 ADD 1 TO WS-ERROR-COUNT
+003300                 PERFORM 2350-SET-ERROR-RESULT-RTN THRU 2350-EXIT
+003310             END-IF
+003320             PERFORM 2400-WRITE-REPORT-LINE-RTN THRU 2400-EXIT
+003330             PERFORM 2500-WRITE-AUDIT-RECORD-RTN THRU 2500-EXIT
+003340             PERFORM 2600-CHECKPOINT-RTN THRU 2600-EXIT
+003350         END-IF
+003360     END-IF.
+003370 2000-EXIT.
+003380     EXIT.
+003390 2100-READ-TRAN-RTN.
+003400     READ TRANFILE
+003410         AT END
+003420             MOVE "Y" TO WS-EOF-SWITCH
+003430     END-READ.
+003440 2100-EXIT.
+003450     EXIT.
+003460*----------------------------------------------------------------*
+003470*    2200-VALIDATE-FIELDS-RTN - NUMERIC CLASS TEST, ALL 3 FIELDS *
+003480*----------------------------------------------------------------*
+003490 2200-VALIDATE-FIELDS-RTN.
+003500     MOVE "Y" TO WS-VALID-SWITCH.
+003502     MOVE TRI-NUM1 TO WS-RAWNUM1.
+003504     MOVE TRI-NUM2 TO WS-RAWNUM2.
+003506     MOVE TRI-NUM3 TO WS-RAWNUM3.
+003510     IF TRI-NUM1 IS NOT NUMERIC
+003520         MOVE "N" TO WS-VALID-SWITCH
+003530         DISPLAY "RECORD " WS-RECORD-COUNT
+003540             " - XNUM1 NOT NUMERIC - " TRI-NUM1
+003550     END-IF.
+003560     IF TRI-NUM2 IS NOT NUMERIC
+003570         MOVE "N" TO WS-VALID-SWITCH
+003580         DISPLAY "RECORD " WS-RECORD-COUNT
+003590             " - XNUM2 NOT NUMERIC - " TRI-NUM2
+003600     END-IF.
+003610     IF TRI-NUM3 IS NOT NUMERIC
+003620         MOVE "N" TO WS-VALID-SWITCH
+003630         DISPLAY "RECORD " WS-RECORD-COUNT
+003640             " - XNUM3 NOT NUMERIC - " TRI-NUM3
+003650     END-IF.
+003660     IF WS-FIELDS-VALID
+003670         MOVE TRI-NUM1 TO WS-XNUM1
+003680         MOVE TRI-NUM2 TO WS-XNUM2
+003690         MOVE TRI-NUM3 TO WS-XNUM3
+003700     ELSE
+003710         MOVE ZERO TO WS-XNUM1 WS-XNUM2 WS-XNUM3
+003720     END-IF.
+003730 2200-EXIT.
+003740     EXIT.
+003750*----------------------------------------------------------------*
+003760*    2300-COMPARE-VALUES-RTN - FIND HIGH VALUE, DETECT TIES      *
+003770*----------------------------------------------------------------*
+003780 2300-COMPARE-VALUES-RTN.
+003790     MOVE SPACES TO WS-TIE-FIELD-LIST.
+003792     MOVE "N" TO WS-TIE-REJECTED-SWITCH.
+003794     MOVE SPACE TO WS-TIE-RESOLVED-FIELD.
+003800     MOVE ZERO TO WS-TIE-MATCH-COUNT.
+003810     MOVE ZERO TO WS-TIE-PTR.
+003820     PERFORM 2310-FIND-MAXIMUM-RTN THRU 2310-EXIT.
+003830     PERFORM 2320-COUNT-MATCHES-RTN THRU 2320-EXIT.
+003840     IF WS-TIE-MATCH-COUNT > 1
+003850         PERFORM 2330-RESOLVE-TIE-RTN THRU 2330-EXIT
+003860     ELSE
+003870         PERFORM 2340-SET-SOLE-WINNER-RTN THRU 2340-EXIT
+003880     END-IF.
+003890 2300-EXIT.
+003900     EXIT.
+003910 2310-FIND-MAXIMUM-RTN.
+003920     IF WS-XNUM1 >= WS-XNUM2 AND WS-XNUM1 >= WS-XNUM3
+003930         MOVE WS-XNUM1 TO WS-MAX-VALUE
+003940     ELSE
+003950         IF WS-XNUM2 >= WS-XNUM3
+003960             MOVE WS-XNUM2 TO WS-MAX-VALUE
+003970         ELSE
+003980             MOVE WS-XNUM3 TO WS-MAX-VALUE
+003990         END-IF
+004000     END-IF.
+004010 2310-EXIT.
+004020     EXIT.
+004030 2320-COUNT-MATCHES-RTN.
+004040     IF WS-XNUM1 = WS-MAX-VALUE
+004050         ADD 1 TO WS-TIE-MATCH-COUNT
+004060         ADD 1 TO WS-TIE-PTR
+004070         MOVE "1" TO WS-TIE-FIELD-LIST(WS-TIE-PTR:1)
+004080     END-IF.
+004090     IF WS-XNUM2 = WS-MAX-VALUE
+004100         ADD 1 TO WS-TIE-MATCH-COUNT
+004110         ADD 1 TO WS-TIE-PTR
+004120         MOVE "2" TO WS-TIE-FIELD-LIST(WS-TIE-PTR:1)
+004130     END-IF.
+004140     IF WS-XNUM3 = WS-MAX-VALUE
+004150         ADD 1 TO WS-TIE-MATCH-COUNT
+004160         ADD 1 TO WS-TIE-PTR
+004170         MOVE "3" TO WS-TIE-FIELD-LIST(WS-TIE-PTR:1)
+004180     END-IF.
+004190 2320-EXIT.
+004200     EXIT.
+004210*----------------------------------------------------------------*
+004220*    2330-RESOLVE-TIE-RTN - APPLY THE CONFIGURABLE TIE RULE      *
+004230*----------------------------------------------------------------*
+004240 2330-RESOLVE-TIE-RTN.
+004250     ADD 1 TO WS-TIE-COUNT.
+004260     EVALUATE TRUE
+004270         WHEN WS-TIE-FIRST-WINS
+004275             MOVE "T" TO WS-WINNER-CODE
+004280             PERFORM 2331-TIE-FIRST-WINS-RTN THRU 2331-EXIT
+004290         WHEN WS-TIE-REJECT
+004300             MOVE "R" TO WS-WINNER-CODE
+004310             MOVE "Y" TO WS-TIE-REJECTED-SWITCH
+004312             ADD 1 TO WS-REJECT-COUNT
+004320         WHEN OTHER
+004330             MOVE "T" TO WS-WINNER-CODE
+004340     END-EVALUATE.
+004350 2330-EXIT.
+004360     EXIT.
+004362*----------------------------------------------------------------*
+004364*    2331-TIE-FIRST-WINS-RTN - RECORD WHICH FIELD THE FIRST-    *
+004366*    WINS RULE WOULD HAVE SELECTED.  THE SET STILL REPORTS AND  *
+004368*    AUDITS AS A TIE (WS-WINNER-CODE STAYS "T") SO IT IS NOT    *
+004369*    MISTAKEN FOR, OR MIS-TABULATED AS, AN OUTRIGHT WINNER.     *
+004370 2331-TIE-FIRST-WINS-RTN.
+004380     IF WS-XNUM1 = WS-MAX-VALUE
+004390         MOVE "1" TO WS-TIE-RESOLVED-FIELD
+004400     ELSE
+004410         IF WS-XNUM2 = WS-MAX-VALUE
+004420             MOVE "2" TO WS-TIE-RESOLVED-FIELD
+004430         ELSE
+004440             MOVE "3" TO WS-TIE-RESOLVED-FIELD
+004450         END-IF
+004460     END-IF.
+004470 2331-EXIT.
+004480     EXIT.
+004490 2340-SET-SOLE-WINNER-RTN.
+004500     IF WS-XNUM1 = WS-MAX-VALUE
+004510         MOVE "1" TO WS-WINNER-CODE
+004520     ELSE
+004530         IF WS-XNUM2 = WS-MAX-VALUE
+004540             MOVE "2" TO WS-WINNER-CODE
+004550         ELSE
+004560             MOVE "3" TO WS-WINNER-CODE
+004570         END-IF
+004580     END-IF.
+004590 2340-EXIT.
+004600     EXIT.
+004610*----------------------------------------------------------------*
+004620*    2350/2360 - ERROR RESULT AND RANGE CHECK                    *
+004630*----------------------------------------------------------------*
+004640 2350-SET-ERROR-RESULT-RTN.
+004650     MOVE "E" TO WS-WINNER-CODE.
+004660     MOVE SPACES TO WS-TIE-FIELD-LIST.
+004670     MOVE "N" TO WS-RANGE-SWITCH.
+004680 2350-EXIT.
+004690     EXIT.
+004700 2360-CHECK-RANGE-RTN.
+004710     IF WS-XNUM3 > WS-LOW-LIMIT AND WS-XNUM3 < WS-HIGH-LIMIT
+004720         MOVE "Y" TO WS-RANGE-SWITCH
+004730     ELSE
+004740         MOVE "N" TO WS-RANGE-SWITCH
+004750     END-IF.
+004760 2360-EXIT.
+004770     EXIT.
+004780*----------------------------------------------------------------*
+004790*    2400 - REPORT LINE, 2500 - AUDIT RECORD, 2600 - CHECKPOINT  *
+004800*----------------------------------------------------------------*
+004810 2400-WRITE-REPORT-LINE-RTN.
+004820     MOVE SPACES TO WS-DETAIL-LINE.
+004830     MOVE WS-RECORD-COUNT TO WS-DTL-RECNO.
+004840     MOVE WS-RAWNUM1 TO WS-DTL-NUM1.
+004850     MOVE WS-RAWNUM2 TO WS-DTL-NUM2.
+004860     MOVE WS-RAWNUM3 TO WS-DTL-NUM3.
+004870     PERFORM 2410-FORMAT-WINNER-TEXT-RTN THRU 2410-EXIT.
+004880     PERFORM 2420-FORMAT-CHECK-TEXT-RTN THRU 2420-EXIT.
+004890     WRITE RPT-RECORD FROM WS-DETAIL-LINE.
+004900 2400-EXIT.
+004910     EXIT.
+004920 2410-FORMAT-WINNER-TEXT-RTN.
+004930     EVALUATE WS-WINNER-CODE
+004940         WHEN "1" MOVE "FIELD 1" TO WS-DTL-WINNER
+004950         WHEN "2" MOVE "FIELD 2" TO WS-DTL-WINNER
+004960         WHEN "3" MOVE "FIELD 3" TO WS-DTL-WINNER
+004970         WHEN "E" MOVE "ERROR" TO WS-DTL-WINNER
+004980         WHEN OTHER MOVE SPACES TO WS-DTL-WINNER
+004990     END-EVALUATE.
+004992     IF WS-SET-REJECTED
+004994         STRING "REJECT " DELIMITED BY SIZE
+004996                WS-TIE-FIELD-LIST DELIMITED BY SIZE
+004998             INTO WS-DTL-WINNER
+005000     ELSE
+005010         IF WS-WINNER-CODE = "T"
+005020             STRING "TIE " DELIMITED BY SIZE
+005025                    WS-TIE-FIELD-LIST DELIMITED BY SIZE
+005030                 INTO WS-DTL-WINNER
+005035         END-IF
+005040     END-IF.
+005050 2410-EXIT.
+005060     EXIT.
+005070 2420-FORMAT-CHECK-TEXT-RTN.
+005080     IF WS-FIELDS-VALID
+005090         MOVE "NUMERIC" TO WS-DTL-NUMCHK
+005100     ELSE
+005110         MOVE "INVALID" TO WS-DTL-NUMCHK
+005120     END-IF.
+005130     IF WS-RANGE-OK
+005140         MOVE "IN-RANGE" TO WS-DTL-RNGCHK
+005150     ELSE
+005160         MOVE "OUT-RANG" TO WS-DTL-RNGCHK
+005170     END-IF.
+005180 2420-EXIT.
+005190     EXIT.
+005200 2500-WRITE-AUDIT-RECORD-RTN.
+005210     MOVE SPACES TO AUDIT-RECORD.
+005220     MOVE WS-CURRENT-DATE TO AUD-RUN-DATE.
+005230     MOVE WS-CURRENT-TIME TO AUD-RUN-TIME.
+005240     MOVE WS-USERID TO AUD-USERID.
+005250     MOVE WS-RAWNUM1 TO AUD-XNUM1.
+005260     MOVE WS-RAWNUM2 TO AUD-XNUM2.
+005270     MOVE WS-RAWNUM3 TO AUD-XNUM3.
+005280     MOVE WS-WINNER-CODE TO AUD-WINNER.
+005290     MOVE WS-TIE-FIELD-LIST TO AUD-TIE-FIELDS.
+005295     MOVE WS-TIE-RESOLVED-FIELD TO AUD-TIE-RESOLVED-FIELD.
+005300     IF WS-FIELDS-VALID
+005310         MOVE "Y" TO AUD-NUMERIC-SW
+005320     ELSE
+005330         MOVE "N" TO AUD-NUMERIC-SW
+005340     END-IF.
+005350     MOVE WS-RANGE-SWITCH TO AUD-RANGE-SW.
+005360     WRITE AUDIT-RECORD.
+005370 2500-EXIT.
+005380     EXIT.
+005390 2600-CHECKPOINT-RTN.
+005400     DIVIDE WS-RECORD-COUNT BY WS-CKPT-INTERVAL
+005410         GIVING WS-CKPT-QUOTIENT
+005420         REMAINDER WS-CKPT-REMAINDER.
+005430     IF WS-CKPT-REMAINDER = ZERO
+005440         PERFORM 2610-SAVE-CHECKPOINT-RTN THRU 2610-EXIT
+005450     END-IF.
+005460 2600-EXIT.
+005470     EXIT.
+005480 2610-SAVE-CHECKPOINT-RTN.
+005490     MOVE SPACES TO CKPT-RECORD.
+005500     MOVE WS-RECORD-COUNT TO CKPT-LAST-REC-NO.
+005510     OPEN OUTPUT CKPTFILE.
+005520     WRITE CKPT-RECORD.
+005530     CLOSE CKPTFILE.
+005540 2610-EXIT.
+005550     EXIT.
+005560*----------------------------------------------------------------*
+005570*    8000-TERMINATE-RTN                                          *
+005580*----------------------------------------------------------------*
+005590 8000-TERMINATE-RTN.
+005600     PERFORM 8100-WRITE-REPORT-FOOTER-RTN THRU 8100-EXIT.
+005610     CLOSE TRANFILE.
+005620     CLOSE RPTFILE.
+005630     CLOSE AUDFILE.
+005640     DISPLAY "CONDITIONALS - BATCH RUN COMPLETE - "
+005650         WS-RUN-RECORD-COUNT " RECORDS PROCESSED".
+005660 8000-EXIT.
+005670     EXIT.
+005680 8100-WRITE-REPORT-FOOTER-RTN.
+005690     MOVE SPACES TO RPT-RECORD.
+005700     WRITE RPT-RECORD.
+005710     MOVE SPACES TO WS-FOOTER-LINE.
+005720     MOVE WS-RUN-RECORD-COUNT TO WS-FTR-TOTAL.
+005730     MOVE WS-VALID-COUNT TO WS-FTR-VALID.
+005740     MOVE WS-ERROR-COUNT TO WS-FTR-ERRORS.
+005750     MOVE WS-TIE-COUNT TO WS-FTR-TIES.
+005755     MOVE WS-REJECT-COUNT TO WS-FTR-REJECTED.
+005760     WRITE RPT-RECORD FROM WS-FOOTER-LINE.
+005770 8100-EXIT.
+005780     EXIT.
