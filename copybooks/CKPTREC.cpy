@@ -0,0 +1,12 @@
+000010******************************************************************
+000020*                                                                *
+000030*    CKPTREC.CPY                                                *
+000040*    RECORD LAYOUT FOR THE BATCH-RUN CHECKPOINT FILE.  HOLDS    *
+000050*    THE NUMBER OF THE LAST INPUT RECORD SUCCESSFULLY           *
+000060*    PROCESSED SO A RESTARTED RUN CAN SKIP PAST WORK ALREADY    *
+000070*    DONE INSTEAD OF REPROCESSING THE WHOLE BATCH.               *
+000080*                                                                *
+000090******************************************************************
+000100 01  CKPT-RECORD.
+000110     05  CKPT-LAST-REC-NO               PIC 9(08).
+000120     05  FILLER                         PIC X(72).
