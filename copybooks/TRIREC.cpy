@@ -0,0 +1,18 @@
+000010******************************************************************
+000020*                                                                *
+000030*    TRIREC.CPY                                                 *
+000040*    RECORD LAYOUT FOR THE NIGHTLY CONTROL-TOTAL FEED FILE       *
+000050*    READ BY CONDITIONALS IN BATCH MODE.  ONE RECORD PER         *
+000060*    RECONCILIATION SET (ONE TRIPLET OF VALUES TO COMPARE).      *
+000070*                                                                *
+000080*    FIELDS ARE CARRIED AS DISPLAY-NUMERIC-LOOKING TEXT (X)      *
+000090*    RATHER THAN PIC 9 SO A MIS-KEYED OR CORRUPTED FEED VALUE    *
+000100*    CAN BE CLASS-TESTED WITH IS NUMERIC BEFORE IT IS MOVED      *
+000110*    INTO A WORKING NUMERIC FIELD.                               *
+000120*                                                                *
+000130******************************************************************
+000140 01  TRI-RECORD.
+000150     05  TRI-NUM1                       PIC X(03).
+000160     05  TRI-NUM2                       PIC X(03).
+000170     05  TRI-NUM3                       PIC X(03).
+000180     05  FILLER                         PIC X(71).
