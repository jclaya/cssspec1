@@ -0,0 +1,290 @@
+000010*****************************************************************
+000020*                                                               *
+000030*    PROGRAM      AUDITINQ                                    *
+000040*    FUNCTION     LOOK UP COMPARISON HISTORY FROM THE AUDIT    *
+000050*                 TRAIL (AUDFILE) FOR A GIVEN RUN-DATE RANGE   *
+000060*                 AND PRINT THE MATCHING SETS - THE SAME       *
+000070*                 DETAIL EACH SET SHOWED ON THE ORIGINAL       *
+000080*                 CONDITIONALS RESULTS REPORT.                  *
+000090*                                                               *
+000100*****************************************************************
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID. AUDITINQ.
+000130 AUTHOR. R T MEEKS.
+000140 INSTALLATION. RECONCILIATION SYSTEMS UNIT.
+000150 DATE-WRITTEN. 01/17/2000.
+000160 DATE-COMPILED.
+000170*****************************************************************
+000180*    MODIFICATION HISTORY                                      *
+000190*    DATE        INIT   DESCRIPTION                            *
+000200*    01/17/2000  RTM    ORIGINAL VERSION.  PROMPTS FOR A FROM  *
+000210*                       AND TO RUN DATE, THEN SCANS AUDFILE    *
+000220*                       FRONT TO BACK PRINTING EVERY AUDIT     *
+000230*                       RECORD WHOSE AUD-RUN-DATE FALLS IN     *
+000240*                       THAT RANGE (INCLUSIVE), WITH A COUNT   *
+000250*                       OF MATCHES ON THE FOOTER.  AUDFILE IS  *
+000260*                       APPENDED IN RUN ORDER, NOT SORTED BY   *
+000270*                       DATE, SO THE WHOLE FILE IS READ EACH   *
+000280*                       TIME RATHER THAN ASSUMING A SEQUENCE.   *
+000282*    08/09/2026  RTM    A REJECTED TIE NOW PRINTS AS ITS OWN    *
+000283*                       "REJECT" LINE INSTEAD OF "TIE", SO IT   *
+000284*                       CAN BE TOLD APART FROM A SET FLAGGED    *
+000285*                       FOR MANUAL REVIEW.  OPEN STATUSES FOR   *
+000286*                       AUDFILE AND INQRPT ARE NOW CHECKED; THE *
+000287*                       JOB ABENDS WITH A DISPLAY MESSAGE IF    *
+000288*                       EITHER FILE FAILS TO OPEN.              *
+000290*****************************************************************
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. IBM-370.
+000330 OBJECT-COMPUTER. IBM-370.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT AUDFILE ASSIGN TO "AUDFILE"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-AUD-STATUS.
+000390     SELECT INQRPT ASSIGN TO "INQRPT"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS WS-INQ-STATUS.
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  AUDFILE
+000450     LABEL RECORDS ARE STANDARD.
+000460 COPY AUDREC.
+000470 FD  INQRPT
+000480     LABEL RECORDS ARE STANDARD.
+000490 01  INQ-RECORD                     PIC X(132).
+000500 WORKING-STORAGE SECTION.
+000510*----------------------------------------------------------------*
+000520*    FILE STATUS FIELDS                                          *
+000530*----------------------------------------------------------------*
+000540 77  WS-AUD-STATUS                  PIC X(02) VALUE SPACES.
+000550 77  WS-INQ-STATUS                  PIC X(02) VALUE SPACES.
+000560*----------------------------------------------------------------*
+000570*    SWITCHES                                                    *
+000580*----------------------------------------------------------------*
+000590 77  WS-EOF-SWITCH                  PIC X(01) VALUE "N".
+000600     88  WS-END-OF-FILE                        VALUE "Y".
+000610 77  WS-MATCH-SWITCH                PIC X(01) VALUE "N".
+000620     88  WS-RECORD-MATCHES                     VALUE "Y".
+000630*----------------------------------------------------------------*
+000640*    RUN IDENTIFICATION AND INQUIRY RANGE                        *
+000650*----------------------------------------------------------------*
+000660 77  WS-CURRENT-DATE                PIC 9(08) VALUE ZERO.
+000670 77  WS-CURRENT-TIME                PIC 9(08) VALUE ZERO.
+000680 77  WS-FROM-DATE                   PIC 9(08) VALUE ZERO.
+000690 77  WS-TO-DATE                     PIC 9(08) VALUE ZERO.
+000700*----------------------------------------------------------------*
+000710*    COUNTERS                                                    *
+000720*----------------------------------------------------------------*
+000730 77  WS-SCAN-COUNT                  PIC 9(08) COMP VALUE ZERO.
+000740 77  WS-MATCH-COUNT                 PIC 9(08) COMP VALUE ZERO.
+000750*----------------------------------------------------------------*
+000760*    REPORT LINE LAYOUTS                                         *
+000770*----------------------------------------------------------------*
+000780 01  WS-REPORT-HEADING-1.
+000790     05  FILLER                     PIC X(01) VALUE SPACE.
+000800     05  FILLER                     PIC X(40)
+000810             VALUE "COMPARISON HISTORY DATE-RANGE INQUIRY".
+000820     05  FILLER                     PIC X(10) VALUE SPACES.
+000830     05  FILLER                     PIC X(11) VALUE "RUN DATE : ".
+000840     05  WS-HDG-DATE                PIC 9(08).
+000850 01  WS-REPORT-HEADING-2.
+000860     05  FILLER                     PIC X(01) VALUE SPACE.
+000870     05  FILLER                    PIC X(12) VALUE "FROM DATE : ".
+000880     05  WS-HDG-FROM-DATE           PIC 9(08).
+000890     05  FILLER                     PIC X(05) VALUE SPACES.
+000900     05  FILLER                     PIC X(11) VALUE "TO DATE : ".
+000910     05  WS-HDG-TO-DATE             PIC 9(08).
+000920 01  WS-REPORT-COLUMN-HDGS.
+000930     05  FILLER                     PIC X(10) VALUE "RUN DATE  ".
+000940     05  FILLER                     PIC X(01) VALUE SPACES.
+000950     05  FILLER                     PIC X(09) VALUE "RUN TIME ".
+000960     05  FILLER                     PIC X(01) VALUE SPACES.
+000970     05  FILLER                     PIC X(08) VALUE "USERID  ".
+000980     05  FILLER                     PIC X(01) VALUE SPACES.
+000990     05  FILLER                     PIC X(06) VALUE "XNUM1 ".
+001000     05  FILLER                     PIC X(01) VALUE SPACES.
+001010     05  FILLER                     PIC X(06) VALUE "XNUM2 ".
+001020     05  FILLER                     PIC X(01) VALUE SPACES.
+001030     05  FILLER                     PIC X(06) VALUE "XNUM3 ".
+001040     05  FILLER                     PIC X(02) VALUE SPACES.
+001050     05  FILLER                     PIC X(10) VALUE "WINNER    ".
+001060     05  FILLER                     PIC X(02) VALUE SPACES.
+001070     05  FILLER                     PIC X(07) VALUE "NUMERIC".
+001080     05  FILLER                     PIC X(02) VALUE SPACES.
+001090     05  FILLER                     PIC X(07) VALUE "RANGE  ".
+001100 01  WS-DETAIL-LINE.
+001110     05  WS-DTL-DATE                PIC 9(08).
+001120     05  FILLER                     PIC X(01) VALUE SPACES.
+001130     05  WS-DTL-TIME                PIC 9(08).
+001140     05  FILLER                     PIC X(01) VALUE SPACES.
+001150     05  WS-DTL-USERID              PIC X(08).
+001160     05  FILLER                     PIC X(01) VALUE SPACES.
+001170     05  WS-DTL-NUM1                PIC X(03).
+001180     05  FILLER                     PIC X(03) VALUE SPACES.
+001190     05  WS-DTL-NUM2                PIC X(03).
+001200     05  FILLER                     PIC X(03) VALUE SPACES.
+001210     05  WS-DTL-NUM3                PIC X(03).
+001220     05  FILLER                     PIC X(03) VALUE SPACES.
+001230     05  WS-DTL-WINNER              PIC X(10).
+001240     05  FILLER                     PIC X(02) VALUE SPACES.
+001250     05  WS-DTL-NUMCHK              PIC X(07).
+001260     05  FILLER                     PIC X(02) VALUE SPACES.
+001270     05  WS-DTL-RNGCHK              PIC X(07).
+001280 01  WS-FOOTER-LINE.
+001290     05  FILLER                     PIC X(01) VALUE SPACE.
+001300     05  FILLER                     PIC X(24)
+001310             VALUE "TOTAL RECORDS SCANNED   ".
+001320     05  WS-FTR-SCANNED             PIC ZZZZZ9.
+001330     05  FILLER                     PIC X(05) VALUE SPACES.
+001340     05  FILLER                     PIC X(24)
+001350             VALUE "TOTAL RECORDS MATCHED   ".
+001360     05  WS-FTR-MATCHED             PIC ZZZZZ9.
+001370 PROCEDURE DIVISION.
+001380*----------------------------------------------------------------*
+001390*    0000-MAINLINE-RTN                                           *
+001400*----------------------------------------------------------------*
+001410 0000-MAINLINE-RTN.
+001420     PERFORM 1000-INITIALIZE-RTN THRU 1000-EXIT.
+001430     PERFORM 2000-PROCESS-RTN THRU 2000-EXIT
+001440         UNTIL WS-END-OF-FILE.
+001450     PERFORM 8000-TERMINATE-RTN THRU 8000-EXIT.
+001460     STOP RUN.
+001470 0000-EXIT.
+001480     EXIT.
+001490*----------------------------------------------------------------*
+001500*    1000-INITIALIZE-RTN                                         *
+001510*----------------------------------------------------------------*
+001520 1000-INITIALIZE-RTN.
+001530     DISPLAY "AUDITINQ - COMPARISON HISTORY INQUIRY STARTING".
+001540     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001550     ACCEPT WS-CURRENT-TIME FROM TIME.
+001560     DISPLAY "ENTER FROM DATE (YYYYMMDD) ? ".
+001570     ACCEPT WS-FROM-DATE FROM CONSOLE.
+001580     DISPLAY "ENTER TO DATE   (YYYYMMDD) ? ".
+001590     ACCEPT WS-TO-DATE FROM CONSOLE.
+001600     OPEN INPUT AUDFILE.
+001602     IF WS-AUD-STATUS NOT = "00"
+001604         DISPLAY "AUDITINQ - UNABLE TO OPEN AUDFILE - "
+001606             "STATUS " WS-AUD-STATUS
+001608         STOP RUN
+001609     END-IF.
+001610     OPEN OUTPUT INQRPT.
+001612     IF WS-INQ-STATUS NOT = "00"
+001614         DISPLAY "AUDITINQ - UNABLE TO OPEN INQRPT - "
+001616             "STATUS " WS-INQ-STATUS
+001618         STOP RUN
+001619     END-IF.
+001620     PERFORM 1400-WRITE-REPORT-HEADINGS-RTN THRU 1400-EXIT.
+001630 1000-EXIT.
+001640     EXIT.
+001650 1400-WRITE-REPORT-HEADINGS-RTN.
+001660     MOVE WS-CURRENT-DATE TO WS-HDG-DATE.
+001670     MOVE WS-FROM-DATE TO WS-HDG-FROM-DATE.
+001680     MOVE WS-TO-DATE TO WS-HDG-TO-DATE.
+001690     WRITE INQ-RECORD FROM WS-REPORT-HEADING-1.
+001700     WRITE INQ-RECORD FROM WS-REPORT-HEADING-2.
+001710     MOVE SPACES TO INQ-RECORD.
+001720     WRITE INQ-RECORD.
+001730     WRITE INQ-RECORD FROM WS-REPORT-COLUMN-HDGS.
+001740 1400-EXIT.
+001750     EXIT.
+001760*----------------------------------------------------------------*
+001770*    2000-PROCESS-RTN - ONE PASS PER AUDIT RECORD                *
+001780*----------------------------------------------------------------*
+001790 2000-PROCESS-RTN.
+001800     PERFORM 2100-READ-AUDIT-RTN THRU 2100-EXIT.
+001810     IF NOT WS-END-OF-FILE
+001820         ADD 1 TO WS-SCAN-COUNT
+001830         PERFORM 2200-CHECK-DATE-RANGE-RTN THRU 2200-EXIT
+001840         IF WS-RECORD-MATCHES
+001850             ADD 1 TO WS-MATCH-COUNT
+001860             PERFORM 2300-WRITE-DETAIL-LINE-RTN THRU 2300-EXIT
+001870         END-IF
+001880     END-IF.
+001890 2000-EXIT.
+001900     EXIT.
+001910 2100-READ-AUDIT-RTN.
+001920     READ AUDFILE
+001930         AT END
+001940             MOVE "Y" TO WS-EOF-SWITCH
+001950     END-READ.
+001960 2100-EXIT.
+001970     EXIT.
+001980 2200-CHECK-DATE-RANGE-RTN.
+001990     IF AUD-RUN-DATE NOT < WS-FROM-DATE
+002000             AND AUD-RUN-DATE NOT > WS-TO-DATE
+002010         MOVE "Y" TO WS-MATCH-SWITCH
+002020     ELSE
+002030         MOVE "N" TO WS-MATCH-SWITCH
+002040     END-IF.
+002050 2200-EXIT.
+002060     EXIT.
+002070*----------------------------------------------------------------*
+002080*    2300-WRITE-DETAIL-LINE-RTN                                  *
+002090*----------------------------------------------------------------*
+002100 2300-WRITE-DETAIL-LINE-RTN.
+002110     MOVE SPACES TO WS-DETAIL-LINE.
+002120     MOVE AUD-RUN-DATE TO WS-DTL-DATE.
+002130     MOVE AUD-RUN-TIME TO WS-DTL-TIME.
+002140     MOVE AUD-USERID TO WS-DTL-USERID.
+002150     MOVE AUD-XNUM1 TO WS-DTL-NUM1.
+002160     MOVE AUD-XNUM2 TO WS-DTL-NUM2.
+002170     MOVE AUD-XNUM3 TO WS-DTL-NUM3.
+002180     PERFORM 2310-FORMAT-WINNER-TEXT-RTN THRU 2310-EXIT.
+002190     PERFORM 2320-FORMAT-CHECK-TEXT-RTN THRU 2320-EXIT.
+002200     WRITE INQ-RECORD FROM WS-DETAIL-LINE.
+002210 2300-EXIT.
+002220     EXIT.
+002230 2310-FORMAT-WINNER-TEXT-RTN.
+002240     EVALUATE TRUE
+002250         WHEN AUD-WINNER-1 MOVE "FIELD 1" TO WS-DTL-WINNER
+002260         WHEN AUD-WINNER-2 MOVE "FIELD 2" TO WS-DTL-WINNER
+002270         WHEN AUD-WINNER-3 MOVE "FIELD 3" TO WS-DTL-WINNER
+002280         WHEN AUD-WINNER-ERROR MOVE "ERROR" TO WS-DTL-WINNER
+002290         WHEN AUD-WINNER-TIE
+002300             STRING "TIE " DELIMITED BY SIZE
+002310                    AUD-TIE-FIELDS DELIMITED BY SIZE
+002320                 INTO WS-DTL-WINNER
+002322         WHEN AUD-WINNER-REJECT
+002324             STRING "REJECT " DELIMITED BY SIZE
+002326                    AUD-TIE-FIELDS DELIMITED BY SIZE
+002328                 INTO WS-DTL-WINNER
+002330         WHEN OTHER MOVE SPACES TO WS-DTL-WINNER
+002340     END-EVALUATE.
+002350 2310-EXIT.
+002360     EXIT.
+002370 2320-FORMAT-CHECK-TEXT-RTN.
+002380     IF AUD-ALL-NUMERIC
+002390         MOVE "NUMERIC" TO WS-DTL-NUMCHK
+002400     ELSE
+002410         MOVE "INVALID" TO WS-DTL-NUMCHK
+002420     END-IF.
+002430     IF AUD-IN-RANGE
+002440         MOVE "IN-RANGE" TO WS-DTL-RNGCHK
+002450     ELSE
+002460         MOVE "OUT-RANG" TO WS-DTL-RNGCHK
+002470     END-IF.
+002480 2320-EXIT.
+002490     EXIT.
+002500*----------------------------------------------------------------*
+002510*    8000-TERMINATE-RTN                                          *
+002520*----------------------------------------------------------------*
+002530 8000-TERMINATE-RTN.
+002540     PERFORM 8100-WRITE-REPORT-FOOTER-RTN THRU 8100-EXIT.
+002550     CLOSE AUDFILE.
+002560     CLOSE INQRPT.
+002570     DISPLAY "AUDITINQ - INQUIRY COMPLETE - "
+002580         WS-MATCH-COUNT " OF " WS-SCAN-COUNT " RECORDS MATCHED".
+002590 8000-EXIT.
+002600     EXIT.
+002610 8100-WRITE-REPORT-FOOTER-RTN.
+002620     MOVE SPACES TO INQ-RECORD.
+002630     WRITE INQ-RECORD.
+002640     MOVE SPACES TO WS-FOOTER-LINE.
+002650     MOVE WS-SCAN-COUNT TO WS-FTR-SCANNED.
+002660     MOVE WS-MATCH-COUNT TO WS-FTR-MATCHED.
+002670     WRITE INQ-RECORD FROM WS-FOOTER-LINE.
+002680 8100-EXIT.
+002690     EXIT.
