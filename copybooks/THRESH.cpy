@@ -0,0 +1,20 @@
+000010******************************************************************
+000020*                                                                *
+000030*    THRESH.CPY                                                 *
+000040*    RECORD LAYOUT FOR THE COMPARISON THRESHOLD/PARAMETER FILE. *
+000050*    EACH ROW CARRIES AN EFFECTIVE DATE SO THE LOW/HIGH RANGE-  *
+000060*    CHECK LIMITS AND THE TIE-HANDLING RULE CAN BE CHANGED BY   *
+000070*    LOADING A NEW ROW INSTEAD OF A PROGRAM CHANGE.  THE        *
+000080*    PROGRAM USES THE ROW WITH THE LATEST EFFECTIVE DATE THAT   *
+000090*    IS NOT AFTER THE RUN DATE.                                 *
+000100*                                                                *
+000110******************************************************************
+000120 01  PARM-RECORD.
+000130     05  PARM-EFF-DATE                  PIC 9(08).
+000140     05  PARM-LOW-LIMIT                 PIC 9(03).
+000150     05  PARM-HIGH-LIMIT                PIC 9(04).
+000160     05  PARM-TIE-RULE                  PIC X(01).
+000170         88  PARM-TIE-FIRST-WINS        VALUE '1'.
+000180         88  PARM-TIE-MANUAL-REVIEW     VALUE '2'.
+000190         88  PARM-TIE-REJECT            VALUE '3'.
+000200     05  FILLER                         PIC X(64).
