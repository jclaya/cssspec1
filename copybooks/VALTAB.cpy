@@ -0,0 +1,16 @@
+000010******************************************************************
+000020*                                                                *
+000030*    VALTAB.CPY                                                 *
+000040*    RECORD LAYOUT FOR THE VARIABLE-COUNT COMPARISON FEED READ  *
+000050*    BY RANKCOMP.  ONE RECORD IS ONE RECONCILIATION SET: A      *
+000060*    COUNT OF HOW MANY FEED VALUES FOLLOW (UP TO VC-MAX-VALUES) *
+000070*    AND THE VALUES THEMSELVES, CARRIED AS TEXT SO EACH ONE CAN *
+000080*    BE CLASS-TESTED WITH IS NUMERIC BEFORE IT IS RANKED.       *
+000090*                                                                *
+000100******************************************************************
+000110 01  VC-RECORD.
+000120     05  VC-VALUE-COUNT                 PIC 9(02).
+000130     05  VC-VALUE-TABLE OCCURS 20 TIMES
+000140                 INDEXED BY VC-IDX.
+000150         10  VC-VALUE                   PIC X(03).
+000160     05  FILLER                         PIC X(18).
