@@ -0,0 +1,31 @@
+000010******************************************************************
+000020*                                                                *
+000030*    AUDREC.CPY                                                 *
+000040*    RECORD LAYOUT FOR THE COMPARISON-RUN AUDIT TRAIL FILE.     *
+000050*    ONE RECORD IS APPENDED FOR EVERY SET RUN THROUGH THE       *
+000060*    EVALUATE-RTN COMPARISON LOGIC, WHETHER FROM THE            *
+000070*    INTERACTIVE SCREEN OR THE BATCH CONTROL-TOTAL FEED, SO     *
+000080*    AUDIT CAN RECONSTRUCT WHO RAN WHAT AND WHEN.                *
+000090*                                                                *
+000100******************************************************************
+000110 01  AUDIT-RECORD.
+000120     05  AUD-RUN-DATE                   PIC 9(08).
+000130     05  AUD-RUN-TIME                   PIC 9(08).
+000140     05  AUD-USERID                     PIC X(08).
+000150     05  AUD-XNUM1                      PIC X(03).
+000160     05  AUD-XNUM2                      PIC X(03).
+000170     05  AUD-XNUM3                      PIC X(03).
+000180     05  AUD-WINNER                     PIC X(01).
+000190         88  AUD-WINNER-1               VALUE '1'.
+000200         88  AUD-WINNER-2               VALUE '2'.
+000210         88  AUD-WINNER-3               VALUE '3'.
+000220         88  AUD-WINNER-TIE             VALUE 'T'.
+000230         88  AUD-WINNER-ERROR           VALUE 'E'.
+000235         88  AUD-WINNER-REJECT          VALUE 'R'.
+000240     05  AUD-TIE-FIELDS                 PIC X(03).
+000245     05  AUD-TIE-RESOLVED-FIELD         PIC X(01).
+000250     05  AUD-NUMERIC-SW                 PIC X(01).
+000260         88  AUD-ALL-NUMERIC            VALUE 'Y'.
+000270     05  AUD-RANGE-SW                   PIC X(01).
+000280         88  AUD-IN-RANGE               VALUE 'Y'.
+000290     05  FILLER                         PIC X(40).
